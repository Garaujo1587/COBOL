@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP0010.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************
+      *    MAINTENANCE OF REGISTER UF      *
+      *    (STATE TABLE - REPLACES TABUFX)  *
+      **************************************
+      *----------------------------------------------------------------
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY UFCADS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY UFCADF.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 W-ACAO    PIC X(01) VALUE SPACES.
+       01 ST-UF         PIC X(02) VALUE "00".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAUF.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                              REGISTER ".
+           05  LINE 02  COLUMN 41
+               VALUE  "UF".
+           05  LINE 05  COLUMN 01
+               VALUE  "   UF:".
+           05  LINE 08  COLUMN 01
+               VALUE  "   NAME:".
+           05  LINE 11  COLUMN 01
+               VALUE  "   COD RANGE START:".
+           05  LINE 14  COLUMN 01
+               VALUE  "   COD RANGE END:".
+           05  TCOD
+               LINE 05  COLUMN 08  PIC X(02)
+               USING  UFC-COD
+               HIGHLIGHT.
+           05  TNOME
+               LINE 08  COLUMN 10  PIC X(20)
+               USING  UFC-NOME
+               HIGHLIGHT.
+           05  TINI
+               LINE 11  COLUMN 21  PIC 9(08)
+               USING  UFC-FAIXA-INI
+               HIGHLIGHT.
+           05  TFIM
+               LINE 14  COLUMN 19  PIC 9(08)
+               USING  UFC-FAIXA-FIM
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      ********** OPEN OR CREATE FILE *************************
+       R0.
+           OPEN I-O UFCAD
+           IF ST-UF NOT = "00"
+              IF ST-UF = "30"
+                 OPEN OUTPUT UFCAD
+                 CLOSE UFCAD
+                 MOVE "*** CREATE FILE UFCAD **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERROR IN OPEN UFCAD" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+      ********* RESET FIELDS AND SHOW SCREEN **********************
+       R1.
+           MOVE SPACES TO UFC-COD UFC-NOME
+           MOVE ZEROS  TO UFC-FAIXA-INI UFC-FAIXA-FIM
+           DISPLAY TELAUF.
+
+       R2.
+           ACCEPT TCOD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF UFC-COD = SPACES
+              MOVE "*** ENTER UF ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+       READ-UFCAD.
+           READ UFCAD
+           IF ST-UF NOT = "23"
+             IF ST-UF = "00"
+                DISPLAY TELAUF
+                GO TO ACE-001
+
+             ELSE
+                MOVE "ERROR READING THE FILE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+       R3.
+           DISPLAY TELAUF
+           ACCEPT TNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF UFC-NOME = SPACES
+              MOVE "ENTER NAME" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       R4.
+           DISPLAY TELAUF
+           ACCEPT TINI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF UFC-FAIXA-INI = ZEROS
+              MOVE "ENTER COD RANGE START" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       R5.
+           DISPLAY TELAUF
+           ACCEPT TFIM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF UFC-FAIXA-FIM = ZEROS
+              MOVE "ENTER COD RANGE END" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+           IF UFC-FAIXA-FIM < UFC-FAIXA-INI
+              MOVE "*** RANGE END BEFORE RANGE START ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "SAVE (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DATA DECLINED BY THE OPERATOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** JUST TYPE Y=YES OR N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGUF
+                IF ST-UF = "00" OR "02"
+                      MOVE "*** RECORDED *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-UF = "22"
+                   IF W-ACAO = "C"
+                      GO TO ALT-RW1
+                   ELSE
+                      MOVE "*** COD ALREADY EXISTS - USE C=CHANGE ***"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
+                ELSE
+                      MOVE "FILE WRITE ERROR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NEW   C=CHANGE   D=DELETE"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "C"
+                    AND W-OPCAO NOT = "D" GO TO ACE-001.
+                MOVE W-OPCAO TO W-ACAO
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "C"
+                      GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "DELETE   (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTER NOT DELETE ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "* JUST TYPE Y=YES OR N=NO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE UFCAD RECORD
+                IF ST-UF = "00"
+                   MOVE "*** DELETED ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERROR IN DELETED REGISTER "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "CHANGE  (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** NO CHANGE *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** JUST TYPE Y=YES  OR  N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGUF
+                IF ST-UF = "00" OR "02"
+                   MOVE "*** CHANGE REGISTER ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERROR IN CHANGE REGISTER"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE UFCAD.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
