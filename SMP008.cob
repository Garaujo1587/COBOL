@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP0008.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************
+      *    DUPLICATE ADDRESS EXCEPTION      *
+      *    REPORT - WALKS CADCEP BY THE     *
+      *    ENDERECO ALTERNATE KEY           *
+      **************************************
+      *----------------------------------------------------------------
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADCEPS.
+           SELECT RELDUP ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CADCEPF.
+       FD  RELDUP
+               LABEL RECORD IS STANDARD.
+       01  LINHA-REL         PIC X(100).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  ST-ERRO           PIC X(02) VALUE "00".
+       01  ST-REL            PIC X(02) VALUE "00".
+       01  W-DATA-HOJE.
+           03  W-ANO         PIC 9(04).
+           03  W-MES         PIC 9(02).
+           03  W-DIA         PIC 9(02).
+
+       77  W-END-ANTERIOR    PIC X(30) VALUE SPACES.
+       77  W-PRIMEIRA-VEZ    PIC X(01) VALUE "S".
+       77  W-QTD-GRUPO       PIC 9(03) VALUE ZEROS.
+       77  W-IX              PIC 9(03) VALUE ZEROS.
+       77  W-JX              PIC 9(03) VALUE ZEROS.
+       77  W-QTD-SUBGRUPO    PIC 9(03) VALUE ZEROS.
+       77  W-NUM-ATUAL       PIC X(06) VALUE SPACES.
+       77  W-CONT-LIDOS      PIC 9(06) VALUE ZEROS.
+       77  W-CONT-GRUPOS-DUP PIC 9(06) VALUE ZEROS.
+       77  W-CONT-REGS-DUP   PIC 9(06) VALUE ZEROS.
+       77  W-MAX-GRUPO       PIC 9(03) VALUE 200.
+
+       01  W-GRUPO.
+           03  W-G-ITEM OCCURS 200 TIMES.
+               05  W-G-COD       PIC 9(08).
+               05  W-G-NUMERO    PIC X(06).
+               05  W-G-BAIRRO    PIC X(20).
+               05  W-G-CIDADE    PIC X(20).
+               05  W-G-UF        PIC X(02).
+               05  W-G-IMPRESSO  PIC X(01) VALUE "N".
+
+       01  LC-TITULO.
+           03  FILLER  PIC X(50)
+               VALUE "DUPLICATE ADDRESS EXCEPTION REPORT".
+           03  FILLER  PIC X(08) VALUE "DATE:  ".
+           03  LC-T-DIA  PIC 99.
+           03  FILLER  PIC X(01) VALUE "/".
+           03  LC-T-MES  PIC 99.
+           03  FILLER  PIC X(01) VALUE "/".
+           03  LC-T-ANO  PIC 9999.
+           03  FILLER  PIC X(32) VALUE SPACES.
+
+       01  LC-BRANCO         PIC X(100) VALUE SPACES.
+
+       01  LC-ENDERECO.
+           03  FILLER        PIC X(11) VALUE "ADDRESS -> ".
+           03  LC-E-ENDERECO PIC X(30).
+           03  FILLER        PIC X(09) VALUE " NUMBER: ".
+           03  LC-E-NUMERO   PIC X(06).
+           03  FILLER        PIC X(44) VALUE SPACES.
+
+       01  LC-ITEM.
+           03  FILLER        PIC X(05) VALUE SPACES.
+           03  FILLER        PIC X(05) VALUE "COD ".
+           03  LI-COD        PIC 9(08).
+           03  FILLER        PIC X(03) VALUE SPACES.
+           03  FILLER        PIC X(04) VALUE "NR ".
+           03  LI-NUMERO     PIC X(06).
+           03  FILLER        PIC X(02) VALUE SPACES.
+           03  FILLER        PIC X(08) VALUE "BURGH ".
+           03  LI-BAIRRO     PIC X(20).
+           03  FILLER        PIC X(01) VALUE SPACES.
+           03  FILLER        PIC X(07) VALUE "CITY ".
+           03  LI-CIDADE     PIC X(20).
+           03  FILLER        PIC X(01) VALUE SPACES.
+           03  LI-UF         PIC X(02).
+
+       01  LC-TOTAL.
+           03  FILLER        PIC X(29)
+               VALUE "DUPLICATE ADDRESSES FOUND .. ".
+           03  LT-GRUPOS     PIC ZZZ.ZZ9.
+           03  FILLER        PIC X(04) VALUE SPACES.
+           03  FILLER        PIC X(24)
+               VALUE "AFFECTED CADCEP RECORDS ".
+           03  LT-REGS       PIC ZZZ.ZZ9.
+           03  FILLER        PIC X(29) VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      ********** MAINLINE ****************************************
+       R0-INICIO.
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              DISPLAY "SMP0008 - ERROR OPENING CADCEP STATUS "
+                  ST-ERRO
+              GO TO ROT-FIM.
+           OPEN OUTPUT RELDUP
+           IF ST-REL NOT = "00"
+              DISPLAY "SMP0008 - ERROR OPENING RELDUP STATUS "
+                  ST-REL
+              GO TO ROT-FIM.
+           PERFORM R6-CABECALHO THRU R6-CABECALHO-EXIT
+
+           MOVE LOW-VALUES TO ENDERECO
+           START CADCEP KEY IS NOT LESS THAN ENDERECO
+           IF ST-ERRO NOT = "00"
+              GO TO R3-FIM-PROCESSA.
+
+       R2-LE-PROXIMO.
+           READ CADCEP NEXT RECORD
+              AT END GO TO R3-FIM-PROCESSA.
+       R3-PROCESSA.
+           ADD 1 TO W-CONT-LIDOS
+           IF W-PRIMEIRA-VEZ = "S"
+              MOVE "N"      TO W-PRIMEIRA-VEZ
+              MOVE ENDERECO TO W-END-ANTERIOR
+              PERFORM R4-ACUMULA THRU R4-ACUMULA-EXIT
+           ELSE
+              IF ENDERECO = W-END-ANTERIOR
+                 PERFORM R4-ACUMULA THRU R4-ACUMULA-EXIT
+              ELSE
+                 PERFORM R5-FLUSH-GRUPO THRU R5-FLUSH-GRUPO-EXIT
+                 MOVE ENDERECO TO W-END-ANTERIOR
+                 PERFORM R4-ACUMULA THRU R4-ACUMULA-EXIT.
+           GO TO R2-LE-PROXIMO.
+
+       R3-FIM-PROCESSA.
+           PERFORM R5-FLUSH-GRUPO THRU R5-FLUSH-GRUPO-EXIT
+           MOVE W-CONT-GRUPOS-DUP TO LT-GRUPOS
+           MOVE W-CONT-REGS-DUP   TO LT-REGS
+           WRITE LINHA-REL FROM LC-BRANCO
+           WRITE LINHA-REL FROM LC-TOTAL
+           CLOSE CADCEP RELDUP
+           STOP RUN.
+
+      ********** ADD THE CURRENT RECORD TO THE PENDING GROUP **********
+       R4-ACUMULA.
+           ADD 1 TO W-QTD-GRUPO
+           IF W-QTD-GRUPO > W-MAX-GRUPO
+              DISPLAY "SMP0008 - GROUP FOR " ENDERECO
+                  " EXCEEDS " W-MAX-GRUPO " ITEMS - REST DROPPED"
+           ELSE
+              MOVE COD    TO W-G-COD(W-QTD-GRUPO)
+              MOVE NUMERO TO W-G-NUMERO(W-QTD-GRUPO)
+              MOVE BAIRRO TO W-G-BAIRRO(W-QTD-GRUPO)
+              MOVE CIDADE TO W-G-CIDADE(W-QTD-GRUPO)
+              MOVE UF     TO W-G-UF(W-QTD-GRUPO)
+              MOVE "N"    TO W-G-IMPRESSO(W-QTD-GRUPO).
+       R4-ACUMULA-EXIT.
+           EXIT.
+
+      ********** SCAN THE PENDING GROUP FOR NUMERO COLLISIONS **********
+      ***** SAME ENDERECO NO LONGER MEANS DUPLICATE ON ITS OWN - ******
+      ***** NUMERO SPLITS ONE STREET INTO SEPARATE BUILDINGS, SO ******
+      ***** ONLY THE ITEMS THAT ALSO SHARE THE SAME NUMERO ARE ********
+      ***** REPORTED AS A DUPLICATE-ADDRESS EXCEPTION ******************
+       R5-FLUSH-GRUPO.
+           IF W-QTD-GRUPO > 1
+              MOVE ZEROS TO W-IX
+              PERFORM R5A-SUBGRUPO THRU R5A-SUBGRUPO-EXIT
+                 UNTIL W-IX >= W-QTD-GRUPO
+           ELSE
+              NEXT SENTENCE.
+           MOVE ZEROS TO W-QTD-GRUPO.
+       R5-FLUSH-GRUPO-EXIT.
+           EXIT.
+
+      ***** FOR EACH UNPRINTED ITEM, COUNT HOW MANY SHARE ITS NUMERO **
+       R5A-SUBGRUPO.
+           ADD 1 TO W-IX
+           IF W-G-IMPRESSO(W-IX) = "S"
+              GO TO R5A-SUBGRUPO-EXIT.
+           MOVE W-G-NUMERO(W-IX) TO W-NUM-ATUAL
+           MOVE ZEROS TO W-QTD-SUBGRUPO
+           MOVE W-IX TO W-JX
+           PERFORM R5B-CONTA THRU R5B-CONTA-EXIT
+              UNTIL W-JX > W-QTD-GRUPO
+           IF W-QTD-SUBGRUPO > 1
+              ADD 1 TO W-CONT-GRUPOS-DUP
+              ADD W-QTD-SUBGRUPO TO W-CONT-REGS-DUP
+              MOVE W-END-ANTERIOR TO LC-E-ENDERECO
+              MOVE W-NUM-ATUAL    TO LC-E-NUMERO
+              WRITE LINHA-REL FROM LC-BRANCO
+              WRITE LINHA-REL FROM LC-ENDERECO
+              MOVE W-IX TO W-JX
+              PERFORM R5C-MARCA-IMPRIME THRU R5C-MARCA-IMPRIME-EXIT
+                 UNTIL W-JX > W-QTD-GRUPO
+           ELSE
+              NEXT SENTENCE.
+       R5A-SUBGRUPO-EXIT.
+           EXIT.
+
+      ***** COUNT HOW MANY ITEMS FROM W-JX ONWARD SHARE W-NUM-ATUAL ***
+       R5B-CONTA.
+           IF W-G-NUMERO(W-JX) = W-NUM-ATUAL
+              ADD 1 TO W-QTD-SUBGRUPO.
+           ADD 1 TO W-JX.
+       R5B-CONTA-EXIT.
+           EXIT.
+
+      ***** PRINT AND FLAG EACH ITEM OF THE MATCHING NUMERO SUBGROUP **
+       R5C-MARCA-IMPRIME.
+           IF W-G-NUMERO(W-JX) = W-NUM-ATUAL
+              PERFORM R7-IMPRIME-ITEM THRU R7-IMPRIME-ITEM-EXIT
+              MOVE "S" TO W-G-IMPRESSO(W-JX).
+           ADD 1 TO W-JX.
+       R5C-MARCA-IMPRIME-EXIT.
+           EXIT.
+
+      ********** PRINT ONE ITEM OF THE CURRENT GROUP *********************
+       R7-IMPRIME-ITEM.
+           MOVE W-G-COD(W-JX)    TO LI-COD
+           MOVE W-G-NUMERO(W-JX) TO LI-NUMERO
+           MOVE W-G-BAIRRO(W-JX) TO LI-BAIRRO
+           MOVE W-G-CIDADE(W-JX) TO LI-CIDADE
+           MOVE W-G-UF(W-JX)     TO LI-UF
+           WRITE LINHA-REL FROM LC-ITEM.
+       R7-IMPRIME-ITEM-EXIT.
+           EXIT.
+
+      ********** REPORT TITLE *********************************************
+       R6-CABECALHO.
+           MOVE W-DIA TO LC-T-DIA
+           MOVE W-MES TO LC-T-MES
+           MOVE W-ANO TO LC-T-ANO
+           WRITE LINHA-REL FROM LC-TITULO.
+       R6-CABECALHO-EXIT.
+           EXIT.
+
+       ROT-FIM.
+           STOP RUN.
