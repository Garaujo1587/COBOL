@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP0014.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************
+      *    ONE-TIME REORGANIZATION OF      *
+      *    CADCEP TO BUILD THE CIDADE      *
+      *    ALTERNATE KEY. READS THE FILE   *
+      *    UNDER ITS OLD KEY STRUCTURE     *
+      *    (CADCEPV.DAT) AND REBUILDS THE  *
+      *    FILE (CADCEP.DAT) UNCHANGED,    *
+      *    RECORD BY RECORD, SO THE NEW    *
+      *    ALTERNATE KEY GETS INDEXED.     *
+      **************************************
+      *----------------------------------------------------------------
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADCEPVS.
+           COPY CADCEPS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CADCEPVF.
+           COPY CADCEPF.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-OLD            PIC X(02) VALUE "00".
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       77 W-QTD-LIDOS       PIC 9(08) VALUE ZEROS.
+       77 W-QTD-CONVERTIDOS PIC 9(08) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      ********** MAINLINE ****************************************
+       R0-INICIO.
+           PERFORM R1-ABRE-ARQUIVOS THRU R1-ABRE-ARQUIVOS-EXIT
+           PERFORM R2-CONVERTE THRU R2-CONVERTE-EXIT
+           PERFORM R3-FIM-NORMAL THRU R3-FIM-NORMAL-EXIT.
+
+      ********** OPEN THE OLD FILE FOR INPUT AND CREATE THE NEW ONE ***
+       R1-ABRE-ARQUIVOS.
+           OPEN INPUT CADCEPV
+           IF ST-OLD NOT = "00"
+              DISPLAY "SMP0014 - ERROR OPENING CADCEPV STATUS " ST-OLD
+              GO TO ROT-FIM-ERRO.
+
+           OPEN OUTPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              DISPLAY "SMP0014 - ERROR CREATING CADCEP STATUS " ST-ERRO
+              GO TO ROT-FIM-ERRO.
+       R1-ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+      ********** MAIN CONVERSION LOOP **********************************
+       R2-CONVERTE.
+       LER-OLD.
+           READ CADCEPV NEXT RECORD
+              AT END GO TO R2-CONVERTE-EXIT.
+           ADD 1 TO W-QTD-LIDOS
+           MOVE V-COD         TO COD
+           MOVE V-ENDERECO    TO ENDERECO
+           MOVE V-NUMERO      TO NUMERO
+           MOVE V-COMPLEMENTO TO COMPLEMENTO
+           MOVE V-BAIRRO      TO BAIRRO
+           MOVE V-CIDADE      TO CIDADE
+           MOVE V-UF          TO UF
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR ST-ERRO = "02"
+              ADD 1 TO W-QTD-CONVERTIDOS
+           ELSE
+              DISPLAY "SMP0014 - WRITE ERROR ON COD " COD
+                  " STATUS " ST-ERRO
+              GO TO ROT-FIM-ERRO.
+           GO TO LER-OLD.
+       R2-CONVERTE-EXIT.
+           EXIT.
+
+      ********** NORMAL END OF JOB *************************************
+       R3-FIM-NORMAL.
+           DISPLAY "SMP0014 - REORGANIZATION COMPLETE"
+           DISPLAY "SMP0014 - RECORDS READ ....... " W-QTD-LIDOS
+           DISPLAY "SMP0014 - RECORDS CONVERTED .. " W-QTD-CONVERTIDOS
+           CLOSE CADCEPV CADCEP
+           STOP RUN.
+       R3-FIM-NORMAL-EXIT.
+           EXIT.
+
+      ********** ABNORMAL END *********************************************
+       ROT-FIM-ERRO.
+           DISPLAY "SMP0014 - JOB TERMINATED"
+           DISPLAY "SMP0014 - RECORDS READ ....... " W-QTD-LIDOS
+           DISPLAY "SMP0014 - RECORDS CONVERTED .. " W-QTD-CONVERTIDOS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    02 = GRAVACAO EM CHAVE ALTERNATIVA DUPLICADA
+      *    30 = ARQUIVO NAO ENCONTRADO
