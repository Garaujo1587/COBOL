@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP0013.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************
+      *    NIGHTLY EXTRACT OF REGISTER CEP  *
+      *    FOR DOWNSTREAM ORDER-ENTRY CEP    *
+      *    VALIDATION (RUN AS A SCHEDULED    *
+      *    BATCH JOB AGAINST CADCEP.DAT)     *
+      **************************************
+      *----------------------------------------------------------------
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADCEPS.
+           COPY EXTSAIS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CADCEPF.
+           COPY EXTSAIF.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO            PIC X(02) VALUE "00".
+       01 ST-SAI             PIC X(02) VALUE "00".
+       77 W-QTD-EXTRAIDOS    PIC 9(08) VALUE ZEROS.
+
+      *    HEADER RECORD - CARRIES THE RUN DATE
+       01 SAI-CABECALHO.
+          03 SAI-CAB-TIPO    PIC X(01) VALUE "H".
+          03 SAI-CAB-DATA    PIC 9(08) VALUE ZEROS.
+          03 FILLER          PIC X(72) VALUE SPACES.
+
+      *    DETAIL RECORD - ONE PER CADCEP RECORD EXTRACTED
+       01 SAI-DETALHE.
+          03 SAI-DET-TIPO       PIC X(01) VALUE "D".
+          03 SAI-DET-COD        PIC 9(08) VALUE ZEROS.
+          03 SAI-DET-ENDERECO   PIC X(30) VALUE SPACES.
+          03 SAI-DET-BAIRRO     PIC X(20) VALUE SPACES.
+          03 SAI-DET-CIDADE     PIC X(20) VALUE SPACES.
+          03 SAI-DET-UF         PIC X(02) VALUE SPACES.
+
+      *    TRAILER RECORD - CARRIES THE COUNT OF DETAIL RECORDS
+       01 SAI-RODAPE.
+          03 SAI-TRL-TIPO    PIC X(01) VALUE "T".
+          03 SAI-TRL-QTD     PIC 9(08) VALUE ZEROS.
+          03 FILLER          PIC X(72) VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      ********** MAINLINE ****************************************
+       R0-INICIO.
+           PERFORM R1-ABRE-ARQUIVOS THRU R1-ABRE-ARQUIVOS-EXIT
+           PERFORM R2-CABECALHO THRU R2-CABECALHO-EXIT
+           PERFORM R3-EXTRAI THRU R3-EXTRAI-EXIT
+           PERFORM R4-RODAPE THRU R4-RODAPE-EXIT
+           PERFORM R5-FIM-NORMAL THRU R5-FIM-NORMAL-EXIT.
+
+      ********** OPEN CADCEP FOR INPUT, CREATE THE EXTRACT FILE ******
+       R1-ABRE-ARQUIVOS.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              DISPLAY "SMP0013 - ERROR OPENING CADCEP STATUS " ST-ERRO
+              GO TO ROT-FIM-ERRO.
+           OPEN OUTPUT EXTSAI
+           IF ST-SAI NOT = "00"
+              DISPLAY "SMP0013 - ERROR OPENING EXTSAI STATUS " ST-SAI
+              GO TO ROT-FIM-ERRO.
+       R1-ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+      ********** WRITE THE HEADER RECORD ******************************
+       R2-CABECALHO.
+           ACCEPT SAI-CAB-DATA FROM DATE YYYYMMDD
+           WRITE REGSAI FROM SAI-CABECALHO
+           IF ST-SAI NOT = "00"
+              DISPLAY "SMP0013 - ERROR WRITING HEADER STATUS " ST-SAI
+              GO TO ROT-FIM-ERRO.
+       R2-CABECALHO-EXIT.
+           EXIT.
+
+      ********** READ CADCEP SEQUENTIALLY, WRITE ONE DETAIL EACH *****
+       R3-EXTRAI.
+           MOVE ZEROS TO COD
+           START CADCEP KEY IS NOT LESS THAN COD
+           IF ST-ERRO NOT = "00"
+              GO TO R3-EXTRAI-EXIT.
+       R3-EXTRAI-LOOP.
+           READ CADCEP NEXT RECORD
+              AT END GO TO R3-EXTRAI-EXIT.
+           MOVE COD      TO SAI-DET-COD
+           MOVE ENDERECO TO SAI-DET-ENDERECO
+           MOVE BAIRRO   TO SAI-DET-BAIRRO
+           MOVE CIDADE   TO SAI-DET-CIDADE
+           MOVE UF       TO SAI-DET-UF
+           WRITE REGSAI FROM SAI-DETALHE
+           IF ST-SAI NOT = "00"
+              DISPLAY "SMP0013 - ERROR WRITING DETAIL FOR COD " COD
+                  " STATUS " ST-SAI
+              GO TO ROT-FIM-ERRO.
+           ADD 1 TO W-QTD-EXTRAIDOS
+           GO TO R3-EXTRAI-LOOP.
+       R3-EXTRAI-EXIT.
+           EXIT.
+
+      ********** WRITE THE TRAILER RECORD ******************************
+       R4-RODAPE.
+           MOVE W-QTD-EXTRAIDOS TO SAI-TRL-QTD
+           WRITE REGSAI FROM SAI-RODAPE
+           IF ST-SAI NOT = "00"
+              DISPLAY "SMP0013 - ERROR WRITING TRAILER STATUS " ST-SAI
+              GO TO ROT-FIM-ERRO.
+       R4-RODAPE-EXIT.
+           EXIT.
+
+      ********** NORMAL END OF JOB *************************************
+       R5-FIM-NORMAL.
+           DISPLAY "SMP0013 - EXTRACT COMPLETE"
+           DISPLAY "SMP0013 - RECORDS EXTRACTED " W-QTD-EXTRAIDOS
+           CLOSE CADCEP EXTSAI
+           STOP RUN.
+       R5-FIM-NORMAL-EXIT.
+           EXIT.
+
+      ********** ABNORMAL END *********************************************
+       ROT-FIM-ERRO.
+           DISPLAY "SMP0013 - JOB TERMINATED"
+           DISPLAY "SMP0013 - RECORDS EXTRACTED " W-QTD-EXTRAIDOS
+           CLOSE CADCEP EXTSAI
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
