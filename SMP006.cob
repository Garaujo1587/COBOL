@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP0006.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************
+      *    BATCH LOAD OF REGISTER CEP      *
+      *    FROM CORREIOS REGIONAL EXTRACT   *
+      **************************************
+      *----------------------------------------------------------------
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADCEPS.
+           COPY EXTCEPS.
+           COPY CADCKPS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CADCEPF.
+           COPY EXTCEPF.
+           COPY CADCKPF.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       01 ST-EXT            PIC X(02) VALUE "00".
+       01 ST-CKP            PIC X(02) VALUE "00".
+       01 CKP-CHAVE         PIC 9(04) VALUE ZEROS.
+       77 W-CKPT-INTERVALO  PIC 9(05) VALUE 00100.
+       77 W-CONT-CKPT       PIC 9(05) VALUE ZEROS.
+       77 W-QTD-LIDOS       PIC 9(08) VALUE ZEROS.
+       77 W-QTD-INCLUIDOS   PIC 9(08) VALUE ZEROS.
+       77 W-QTD-ALTERADOS   PIC 9(08) VALUE ZEROS.
+       77 W-CONT-PULO       PIC 9(08) VALUE ZEROS.
+       01 W-DATA-HORA.
+          03 W-DATA         PIC 9(08).
+          03 W-HORA         PIC 9(06).
+          03 FILLER         PIC 9(02).
+       77 W-NOVO-ENDERECO   PIC X(30) VALUE SPACES.
+       77 W-NOVO-BAIRRO     PIC X(20) VALUE SPACES.
+       77 W-NOVO-CIDADE     PIC X(20) VALUE SPACES.
+       77 W-NOVO-UF         PIC X(02) VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      ********** MAINLINE ****************************************
+       R0-INICIO.
+           PERFORM R1-ABRE-ARQUIVOS THRU R1-ABRE-ARQUIVOS-EXIT
+           PERFORM R2-LE-CHECKPOINT THRU R2-LE-CHECKPOINT-EXIT
+           PERFORM R3-PULA-PROCESSADOS THRU R3-PULA-PROCESSADOS-EXIT
+           PERFORM R4-CARGA THRU R4-CARGA-EXIT
+           PERFORM R5-FIM-NORMAL THRU R5-FIM-NORMAL-EXIT.
+
+      ********** OPEN OR CREATE FILES ******************************
+       R1-ABRE-ARQUIVOS.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCEP
+                 CLOSE CADCEP
+                 OPEN I-O CADCEP
+              ELSE
+                 DISPLAY "SMP0006 - ERROR OPENING CADCEP STATUS "
+                     ST-ERRO
+                 GO TO ROT-FIM-ERRO.
+
+           OPEN I-O CADCKP
+           IF ST-CKP NOT = "00"
+              IF ST-CKP = "30" OR ST-CKP = "35"
+                 OPEN OUTPUT CADCKP
+                 MOVE 1        TO CKP-CHAVE
+                 MOVE "SMP0006" TO CKP-JOB
+                 MOVE ZEROS    TO CKP-QTD-PROC CKP-ULT-COD CKP-DATA-HORA
+                 WRITE REGCKP
+                 CLOSE CADCKP
+                 OPEN I-O CADCKP
+              ELSE
+                 DISPLAY "SMP0006 - ERROR OPENING CADCKP STATUS "
+                     ST-CKP
+                 GO TO ROT-FIM-ERRO.
+
+           OPEN INPUT EXTCEP
+           IF ST-EXT NOT = "00"
+              DISPLAY "SMP0006 - ERROR OPENING EXTCEP - STATUS " ST-EXT
+              GO TO ROT-FIM-ERRO.
+       R1-ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+      ********** READ THE CHECKPOINT RECORD, IF ANY ******************
+       R2-LE-CHECKPOINT.
+           MOVE 1 TO CKP-CHAVE
+           READ CADCKP
+           IF ST-CKP NOT = "00"
+              MOVE "SMP0006" TO CKP-JOB
+              MOVE ZEROS     TO CKP-QTD-PROC CKP-ULT-COD CKP-DATA-HORA
+           ELSE
+              DISPLAY "SMP0006 - RESTART, " CKP-QTD-PROC
+                  " EXTRACT RECORDS ALREADY COMMITTED, LAST COD "
+                  CKP-ULT-COD.
+       R2-LE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ********** SKIP EXTRACT RECORDS ALREADY COMMITTED **************
+       R3-PULA-PROCESSADOS.
+           MOVE ZEROS TO W-CONT-PULO.
+       R3-PULA-LOOP.
+           IF W-CONT-PULO < CKP-QTD-PROC
+              READ EXTCEP
+                 AT END
+                    DISPLAY "SMP0006 - EXTRACT SHORTER THAN CHECKPOINT"
+                    GO TO ROT-FIM-ERRO
+              END-READ
+              ADD 1 TO W-CONT-PULO
+              GO TO R3-PULA-LOOP
+           ELSE
+              NEXT SENTENCE.
+       R3-PULA-PROCESSADOS-EXIT.
+           EXIT.
+
+      ********** MAIN LOAD LOOP **************************************
+       R4-CARGA.
+       LER-EXT.
+           READ EXTCEP
+              AT END GO TO R4-CARGA-EXIT.
+           ADD 1 TO W-QTD-LIDOS
+           MOVE EXT-COD      TO COD
+           MOVE EXT-ENDERECO TO ENDERECO
+           MOVE EXT-BAIRRO   TO BAIRRO
+           MOVE EXT-CIDADE   TO CIDADE
+           MOVE EXT-UF       TO UF
+           MOVE SPACES       TO NUMERO
+           MOVE SPACES       TO COMPLEMENTO
+           PERFORM CARGA-WR1 THRU CARGA-WR1-EXIT
+           ADD 1 TO CKP-QTD-PROC
+           MOVE EXT-COD TO CKP-ULT-COD
+           ADD 1 TO W-CONT-CKPT
+           IF W-CONT-CKPT >= W-CKPT-INTERVALO
+              PERFORM R6-GRAVA-CHECKPOINT THRU R6-GRAVA-CHECKPOINT-EXIT
+              MOVE ZEROS TO W-CONT-CKPT.
+           GO TO LER-EXT.
+       R4-CARGA-EXIT.
+           EXIT.
+
+      ********** WRITE, FALLING BACK TO REWRITE ON DUPLICATE KEY *****
+       CARGA-WR1.
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR ST-ERRO = "02"
+              ADD 1 TO W-QTD-INCLUIDOS
+           ELSE
+              IF ST-ERRO = "22"
+                 GO TO CARGA-RW1
+              ELSE
+                 DISPLAY "SMP0006 - WRITE ERROR ON COD " COD
+                     " STATUS " ST-ERRO
+                 PERFORM R6-GRAVA-CHECKPOINT
+                     THRU R6-GRAVA-CHECKPOINT-EXIT
+                 GO TO ROT-FIM-ERRO.
+           GO TO CARGA-WR1-EXIT.
+      ***** THE EXTRACT HAS NO NUMERO/COMPLEMENTO - REREAD THE ON-FILE *
+      ***** RECORD FIRST SO THE OPERATOR-ENTERED HOUSE NUMBER AND *****
+      ***** COMPLEMENT (SMP0005) SURVIVE THE REWRITE ******************
+       CARGA-RW1.
+           MOVE ENDERECO TO W-NOVO-ENDERECO
+           MOVE BAIRRO   TO W-NOVO-BAIRRO
+           MOVE CIDADE   TO W-NOVO-CIDADE
+           MOVE UF       TO W-NOVO-UF
+           READ CADCEP
+           IF ST-ERRO NOT = "00"
+              DISPLAY "SMP0006 - REREAD ERROR ON COD " COD
+                  " STATUS " ST-ERRO
+              PERFORM R6-GRAVA-CHECKPOINT THRU R6-GRAVA-CHECKPOINT-EXIT
+              GO TO ROT-FIM-ERRO.
+           MOVE W-NOVO-ENDERECO TO ENDERECO
+           MOVE W-NOVO-BAIRRO   TO BAIRRO
+           MOVE W-NOVO-CIDADE   TO CIDADE
+           MOVE W-NOVO-UF       TO UF
+           REWRITE REGCEP
+           IF ST-ERRO = "00" OR ST-ERRO = "02"
+              ADD 1 TO W-QTD-ALTERADOS
+           ELSE
+              DISPLAY "SMP0006 - REWRITE ERROR ON COD " COD
+                  " STATUS " ST-ERRO
+              PERFORM R6-GRAVA-CHECKPOINT THRU R6-GRAVA-CHECKPOINT-EXIT
+              GO TO ROT-FIM-ERRO.
+       CARGA-WR1-EXIT.
+           EXIT.
+
+      ********** COMMIT THE CHECKPOINT RECORD *************************
+       R6-GRAVA-CHECKPOINT.
+           ACCEPT W-DATA FROM DATE YYYYMMDD
+           ACCEPT W-HORA FROM TIME
+           MOVE W-DATA TO CKP-DATA-HORA (1:8)
+           MOVE W-HORA TO CKP-DATA-HORA (9:6)
+           REWRITE REGCKP
+           IF ST-CKP NOT = "00"
+              DISPLAY "SMP0006 - ERROR WRITING CHECKPOINT - STATUS "
+                  ST-CKP.
+       R6-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+
+      ********** NORMAL END OF JOB *************************************
+       R5-FIM-NORMAL.
+           PERFORM R6-GRAVA-CHECKPOINT THRU R6-GRAVA-CHECKPOINT-EXIT
+           DISPLAY "SMP0006 - LOAD COMPLETE"
+           DISPLAY "SMP0006 - RECORDS READ ... " W-QTD-LIDOS
+           DISPLAY "SMP0006 - RECORDS ADDED .. " W-QTD-INCLUIDOS
+           DISPLAY "SMP0006 - RECORDS CHANGED  " W-QTD-ALTERADOS
+           CLOSE CADCEP CADCKP EXTCEP
+           STOP RUN.
+       R5-FIM-NORMAL-EXIT.
+           EXIT.
+
+      ********** ABNORMAL END - CHECKPOINT IS ALREADY SAFE ON DISK ****
+       ROT-FIM-ERRO.
+           DISPLAY "SMP0006 - JOB TERMINATED - RESTART TO RESUME"
+           DISPLAY "SMP0006 - RECORDS READ ... " W-QTD-LIDOS
+           DISPLAY "SMP0006 - RECORDS ADDED .. " W-QTD-INCLUIDOS
+           DISPLAY "SMP0006 - RECORDS CHANGED  " W-QTD-ALTERADOS
+           CLOSE CADCEP CADCKP EXTCEP
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    02 = GRAVACAO EM CHAVE ALTERNATIVA DUPLICADA
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+      *    35 = ARQUIVO NAO ENCONTRADO (RELATIVO/SEQUENCIAL)
