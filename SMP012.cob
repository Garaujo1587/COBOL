@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP0012.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************
+      *    ONE-TIME LOAD OF OPERAUT.DAT     *
+      *    WITH THE OPERATOR IDS AUTHORIZED  *
+      *    TO DELETE CADCEP RECORDS. RUN     *
+      *    THIS JOB ONCE, BEFORE SMP0005 IS  *
+      *    USED, TO CREATE OPERAUT.DAT.      *
+      **************************************
+      *----------------------------------------------------------------
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY OPAUTS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY OPAUTF.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-OPA            PIC X(02) VALUE "00".
+       77 W-QTD-CARREGADOS  PIC 9(04) VALUE ZEROS.
+
+      *    THE INITIAL LIST OF OPERATOR IDS AUTHORIZED TO DELETE.
+      *    FURTHER CHANGES SHOULD BE MADE BY EDITING AND RERUNNING
+      *    THIS JOB, THE SAME WAY SMP0011 SEEDS UFCAD.DAT.
+       01 TABOPA.
+          03 FILLER.
+             05 FILLER  PIC X(08) VALUE "ADMIN001".
+             05 FILLER  PIC X(20) VALUE "SYSTEM ADMINISTRATOR".
+          03 FILLER.
+             05 FILLER  PIC X(08) VALUE "SUPER001".
+             05 FILLER  PIC X(20) VALUE "SUPERVISOR".
+       01 TBOPA REDEFINES TABOPA.
+          03 TOPA               OCCURS 2 TIMES.
+             05 TOPA-ID         PIC X(08).
+             05 TOPA-NOME       PIC X(20).
+       77 W-IX               PIC 9(02) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      ********** MAINLINE ****************************************
+       R0-INICIO.
+           PERFORM R1-ABRE-ARQUIVO THRU R1-ABRE-ARQUIVO-EXIT
+           PERFORM R2-CARGA THRU R2-CARGA-EXIT
+           PERFORM R3-FIM-NORMAL THRU R3-FIM-NORMAL-EXIT.
+
+      ********** CREATE OPERAUT.DAT (OR REOPEN AN EXISTING ONE) *******
+       R1-ABRE-ARQUIVO.
+           OPEN I-O OPERAUT
+           IF ST-OPA NOT = "00"
+              IF ST-OPA = "30"
+                 OPEN OUTPUT OPERAUT
+                 CLOSE OPERAUT
+                 OPEN I-O OPERAUT
+              ELSE
+                 DISPLAY "SMP0012 - ERROR OPENING OPERAUT STATUS "
+                     ST-OPA
+                 GO TO ROT-FIM-ERRO.
+       R1-ABRE-ARQUIVO-EXIT.
+           EXIT.
+
+      ********** WRITE THE AUTHORIZED IDS, FALLING BACK TO REWRITE ****
+       R2-CARGA.
+           MOVE ZEROS TO W-IX.
+       R2-CARGA-LOOP.
+           IF W-IX < 2
+              ADD 1 TO W-IX
+              MOVE TOPA-ID(W-IX)   TO OPA-ID
+              MOVE TOPA-NOME(W-IX) TO OPA-NOME
+              PERFORM CARGA-WR1 THRU CARGA-WR1-EXIT
+              GO TO R2-CARGA-LOOP
+           ELSE
+              NEXT SENTENCE.
+       R2-CARGA-EXIT.
+           EXIT.
+
+      ********** WRITE, FALLING BACK TO REWRITE ON DUPLICATE KEY *****
+       CARGA-WR1.
+           WRITE REGOPA
+           IF ST-OPA = "00" OR ST-OPA = "02"
+              ADD 1 TO W-QTD-CARREGADOS
+           ELSE
+              IF ST-OPA = "22"
+                 GO TO CARGA-RW1
+              ELSE
+                 DISPLAY "SMP0012 - WRITE ERROR ON ID " OPA-ID
+                     " STATUS " ST-OPA
+                 GO TO ROT-FIM-ERRO.
+           GO TO CARGA-WR1-EXIT.
+       CARGA-RW1.
+           REWRITE REGOPA
+           IF ST-OPA = "00" OR ST-OPA = "02"
+              ADD 1 TO W-QTD-CARREGADOS
+           ELSE
+              DISPLAY "SMP0012 - REWRITE ERROR ON ID " OPA-ID
+                  " STATUS " ST-OPA
+              GO TO ROT-FIM-ERRO.
+       CARGA-WR1-EXIT.
+           EXIT.
+
+      ********** NORMAL END OF JOB *************************************
+       R3-FIM-NORMAL.
+           DISPLAY "SMP0012 - LOAD COMPLETE"
+           DISPLAY "SMP0012 - OPERATORS LOADED .. " W-QTD-CARREGADOS
+           CLOSE OPERAUT
+           STOP RUN.
+       R3-FIM-NORMAL-EXIT.
+           EXIT.
+
+      ********** ABNORMAL END *********************************************
+       ROT-FIM-ERRO.
+           DISPLAY "SMP0012 - JOB TERMINATED"
+           DISPLAY "SMP0012 - OPERATORS LOADED .. " W-QTD-CARREGADOS
+           CLOSE OPERAUT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    02 = GRAVACAO EM CHAVE ALTERNATIVA DUPLICADA
+      *    22 = REGISTRO JA CADASTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
