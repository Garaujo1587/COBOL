@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP0009.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************
+      *    ONE-TIME CONVERSION OF CADCEP    *
+      *    TO THE LAYOUT WITH NUMERO AND    *
+      *    COMPLEMENTO. READS THE OLD FILE  *
+      *    (CADCEPO.DAT) AND REBUILDS THE   *
+      *    NEW ONE (CADCEP.DAT) UNCHANGED   *
+      *    EXCEPT FOR THE TWO NEW FIELDS,   *
+      *    LEFT BLANK.                      *
+      **************************************
+      *----------------------------------------------------------------
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADCPOS.
+           COPY CADCEPS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CADCPOF.
+           COPY CADCEPF.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-OLD            PIC X(02) VALUE "00".
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       77 W-QTD-LIDOS       PIC 9(08) VALUE ZEROS.
+       77 W-QTD-CONVERTIDOS PIC 9(08) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      ********** MAINLINE ****************************************
+       R0-INICIO.
+           PERFORM R1-ABRE-ARQUIVOS THRU R1-ABRE-ARQUIVOS-EXIT
+           PERFORM R2-CONVERTE THRU R2-CONVERTE-EXIT
+           PERFORM R3-FIM-NORMAL THRU R3-FIM-NORMAL-EXIT.
+
+      ********** OPEN THE OLD FILE FOR INPUT AND CREATE THE NEW ONE ***
+       R1-ABRE-ARQUIVOS.
+           OPEN INPUT CADCEPO
+           IF ST-OLD NOT = "00"
+              DISPLAY "SMP0009 - ERROR OPENING CADCEPO STATUS " ST-OLD
+              GO TO ROT-FIM-ERRO.
+
+           OPEN OUTPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              DISPLAY "SMP0009 - ERROR CREATING CADCEP STATUS " ST-ERRO
+              GO TO ROT-FIM-ERRO.
+       R1-ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+      ********** MAIN CONVERSION LOOP **********************************
+       R2-CONVERTE.
+       LER-OLD.
+           READ CADCEPO NEXT RECORD
+              AT END GO TO R2-CONVERTE-EXIT.
+           ADD 1 TO W-QTD-LIDOS
+           MOVE OLD-COD      TO COD
+           MOVE OLD-ENDERECO TO ENDERECO
+           MOVE SPACES       TO NUMERO
+           MOVE SPACES       TO COMPLEMENTO
+           MOVE OLD-BAIRRO   TO BAIRRO
+           MOVE OLD-CIDADE   TO CIDADE
+           MOVE OLD-UF       TO UF
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR ST-ERRO = "02"
+              ADD 1 TO W-QTD-CONVERTIDOS
+           ELSE
+              DISPLAY "SMP0009 - WRITE ERROR ON COD " COD
+                  " STATUS " ST-ERRO
+              GO TO ROT-FIM-ERRO.
+           GO TO LER-OLD.
+       R2-CONVERTE-EXIT.
+           EXIT.
+
+      ********** NORMAL END OF JOB *************************************
+       R3-FIM-NORMAL.
+           DISPLAY "SMP0009 - CONVERSION COMPLETE"
+           DISPLAY "SMP0009 - RECORDS READ ....... " W-QTD-LIDOS
+           DISPLAY "SMP0009 - RECORDS CONVERTED .. " W-QTD-CONVERTIDOS
+           CLOSE CADCEPO CADCEP
+           STOP RUN.
+       R3-FIM-NORMAL-EXIT.
+           EXIT.
+
+      ********** ABNORMAL END *********************************************
+       ROT-FIM-ERRO.
+           DISPLAY "SMP0009 - JOB TERMINATED"
+           DISPLAY "SMP0009 - RECORDS READ ....... " W-QTD-LIDOS
+           DISPLAY "SMP0009 - RECORDS CONVERTED .. " W-QTD-CONVERTIDOS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    02 = GRAVACAO EM CHAVE ALTERNATIVA DUPLICADA
+      *    30 = ARQUIVO NAO ENCONTRADO
