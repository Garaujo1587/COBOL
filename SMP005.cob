@@ -11,25 +11,18 @@
              DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADCEP ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS COD
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES.
+           COPY CADCEPS.
+           COPY CADLOGS.
+           COPY UFCADS.
+           COPY OPAUTS.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD CADCEP
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCEP.DAT".
-       01 REGCEP.
-          03 COD           PIC 9(08).
-          03 ENDERECO      PIC X(30).
-          03 BAIRRO        PIC X(20).
-          03 CIDADE        PIC X(20).
-          03 UF            PIC X(02).
+           COPY CADCEPF.
+           COPY CADLOGF.
+           COPY UFCADF.
+           COPY OPAUTF.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -39,41 +32,47 @@
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-LOG        PIC X(02) VALUE "00".
+       01 ST-UF         PIC X(02) VALUE "00".
+       01 ST-OPA        PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
 
-       01 IND           PIC 9(02) VALUE ZEROS.
-
-
-       01 TABUFX.
-          03 FILLER     PIC X(22) VALUE "ACACRE".
-          03 FILLER     PIC X(22) VALUE "ALALAGOAS".
-          03 FILLER     PIC X(22) VALUE "APAMAPA".
-          03 FILLER     PIC X(22) VALUE "AMAMAZONAS".
-          03 FILLER     PIC X(22) VALUE "BABAHIA".
-          03 FILLER     PIC X(22) VALUE "CECEARA".
-          03 FILLER     PIC X(22) VALUE "DFDISTRITO FEDERAL".
-          03 FILLER     PIC X(22) VALUE "ESESPIRITO SANTO".
-          03 FILLER     PIC X(22) VALUE "GOGOIAS".
-          03 FILLER     PIC X(22) VALUE "MAMARANHAO".
-          03 FILLER     PIC X(22) VALUE "MTMATO GROSSO".
-          03 FILLER     PIC X(22) VALUE "MSMATO GROSSO DO SUL".
-          03 FILLER     PIC X(22) VALUE "MGMINAS GERAIS".
-          03 FILLER     PIC X(22) VALUE "PAPARA".
-          03 FILLER     PIC X(22) VALUE "PBPARAIBA".
-          03 FILLER     PIC X(22) VALUE "PRPARANA".
-          03 FILLER     PIC X(22) VALUE "PEPERNAMBUCO".
-          03 FILLER     PIC X(22) VALUE "PIPIAUI".
-          03 FILLER     PIC X(22) VALUE "RJRIO DE JANEIRO".
-          03 FILLER     PIC X(22) VALUE "RNRIO GRANDE DO NORTE".
-          03 FILLER     PIC X(22) VALUE "RSRIO GRANDE DO SUL".
-          03 FILLER     PIC X(22) VALUE "RORONDONIA".
-          03 FILLER     PIC X(22) VALUE "RRRORAIMA".
-          03 FILLER     PIC X(22) VALUE "SCSANTA CATARINA".
-          03 FILLER     PIC X(22) VALUE "SPSAO PAULO".
-          03 FILLER     PIC X(22) VALUE "SESERGIPE".
-          03 FILLER     PIC X(22) VALUE "TOTOCANTINS".
-       01 TABUF REDEFINES TABUFX.
-          03 TBUF   PIC X(22) OCCURS 27 TIMES.
+      *    OPERATOR SIGNED ON FOR THIS SESSION (SEE R00-OPERADOR)
+       77 W-OPERADOR    PIC X(08) VALUE SPACES.
+
+      *    ACTION BEING AUDITED (N/C/D) - HELD SEPARATE FROM W-OPCAO
+      *    BECAUSE W-OPCAO IS REUSED FOR THE SAVE/DELETE Y-N PROMPTS
+       77 W-ACAO-LOG    PIC X(01) VALUE SPACES.
+
+      *    WHICH KEY BROWSE-INICIA IS CURRENTLY WALKING (SEE ACE-001
+      *    AND ACE-002 FOR HOW BROWSE MODE IS ENTERED)
+       77 W-BROWSE-MODO PIC X(01) VALUE SPACES.
+          88 BROWSE-POR-COD      VALUE "C".
+          88 BROWSE-POR-CIDADE   VALUE "U".
+
+      *    IMAGE OF THE RECORD AS READ, BEFORE THE OPERATOR CHANGES IT,
+      *    KEPT FOR THE AUDIT TRAIL (SPACES WHEN THE COD IS BRAND NEW)
+       01 W-ANTES.
+          03 W-A-ENDERECO    PIC X(30) VALUE SPACES.
+          03 W-A-NUMERO      PIC X(06) VALUE SPACES.
+          03 W-A-COMPLEMENTO PIC X(14) VALUE SPACES.
+          03 W-A-BAIRRO      PIC X(20) VALUE SPACES.
+          03 W-A-CIDADE      PIC X(20) VALUE SPACES.
+          03 W-A-UF          PIC X(02) VALUE SPACES.
+
+
+      *    UFCAD (SEE R6A) NOW HOLDS THE FIRST/LAST COD (CEP) THE POST
+      *    OFFICE ASSIGNS TO EACH STATE, PLUS THE STATE NAMES. THE
+      *    TABLE BELOW ONLY HOLDS A DISPLAY-READY COPY OF UFCAD, LOADED
+      *    ONCE AT SIGN-ON (SEE R0-CARREGA-UF), SO TELAUF CAN LIST ALL
+      *    THE STATES WITHOUT REREADING THE FILE ON EVERY KEYSTROKE.
+       01 W-TELAUF-TAB.
+          03 W-TUF-ITEM OCCURS 27 TIMES.
+             05 W-TUF-COD    PIC X(02) VALUE SPACES.
+             05 W-TUF-NOME   PIC X(20) VALUE SPACES.
+             05 W-TUF-DISP   PIC X(25) VALUE SPACES.
+       77 W-TUF-IX PIC 9(02) VALUE ZEROS.
+
        01 TXTUF.
           03 TXTUFCOD PIC X(02) VALUE SPACES.
           03 TXTUFTEXTO PIC X(20) VALUE SPACES.
@@ -95,6 +94,10 @@
                VALUE  "   CODE:".
            05  LINE 08  COLUMN 01
                VALUE  "   ADDRESS:".
+           05  LINE 09  COLUMN 01
+               VALUE  "   NUMBER:".
+           05  LINE 10  COLUMN 01
+               VALUE  "   COMPL:".
            05  LINE 11  COLUMN 01
                VALUE  "   BURGH:".
            05  LINE 14  COLUMN 01
@@ -109,6 +112,14 @@
                LINE 08  COLUMN 14  PIC X(30)
                USING  ENDERECO
                HIGHLIGHT.
+           05  TNUM
+               LINE 09  COLUMN 12  PIC X(06)
+               USING  NUMERO
+               HIGHLIGHT.
+           05  TCOMP
+               LINE 10  COLUMN 11  PIC X(14)
+               USING  COMPLEMENTO
+               HIGHLIGHT.
            05  TBAIRRO
                LINE 11  COLUMN 12  PIC X(20)
                USING  BAIRRO
@@ -126,64 +137,50 @@
                USING  TXTUF
                HIGHLIGHT.
 
+      *    THE 27 SLOTS BELOW ARE FILLED FROM W-TELAUF-TAB (SEE
+      *    R0-CARREGA-UF), NOT FROM LITERALS, SO THE STATE LIST COMES
+      *    FROM UFCAD.DAT AND CAN BE MAINTAINED THROUGH SMP0010
+      *    WITHOUT RECOMPILING THIS PROGRAM.
        01  TELAUF.
-           05  LINE 07  COLUMN 51
-               VALUE  "         AC - ACRE".
-           05  LINE 08  COLUMN 51
-               VALUE  "         AL - ALAGOAS".
-           05  LINE 09  COLUMN 51
-               VALUE  "         AP - AMAPA".
-           05  LINE 10  COLUMN 51
-               VALUE  "         AM - AMAZONAS".
-           05  LINE 11  COLUMN 51
-               VALUE  "         BA - BAHIA".
-           05  LINE 12  COLUMN 51
-               VALUE  "         CE - CEARA".
-           05  LINE 13  COLUMN 51
-               VALUE  "         DF - DISTRITO FEDERAL".
-           05  LINE 14  COLUMN 51
-               VALUE  "         ES - ESPIRITO SANTO".
-           05  LINE 15  COLUMN 51
-               VALUE  "         GO - GOIAS".
-           05  LINE 16  COLUMN 51
-               VALUE  "         MA - MARANHAO".
-           05  LINE 17  COLUMN 51
-               VALUE  "         MT - MATO GROSSO".
-           05  LINE 07  COLUMN 25
-               VALUE  "         MS - MATO GROSSO DO SUL".
-           05  LINE 08  COLUMN 25
-               VALUE  "         MG - MINAS GERAIS".
-           05  LINE 09  COLUMN 25
-               VALUE  "         PA - PARA".
-           05  LINE 10  COLUMN 25
-               VALUE  "         PB - PARAIBA".
-           05  LINE 11  COLUMN 25
-               VALUE  "         PR - PARANA".
-           05  LINE 12  COLUMN 25
-               VALUE  "         PE - PERNAMBUCO".
-           05  LINE 13  COLUMN 25
-               VALUE  "         PI - PIAUI".
-           05  LINE 14  COLUMN 25
-               VALUE  "         RJ - RIO DE JANEIRO".
-           05  LINE 15  COLUMN 25
-               VALUE  "         RN - RIO GRANDE DO NORTE".
-           05  LINE 16  COLUMN 25
-               VALUE  "         RS - RIO GRANDE DO SUL".
-           05  LINE 17  COLUMN 25
-               VALUE  "         RO - RONDONIA".
-           05  LINE 18  COLUMN 25
-               VALUE  "         RR - RORAIMA".
-           05  LINE 19  COLUMN 25
-               VALUE  "         SC - SANTA CATARINA".
-           05  LINE 20  COLUMN 25
-               VALUE  "         SP - SAO PAULO".
-           05  LINE 21  COLUMN 25
-               VALUE  "         SE - SERGIPE".
-           05  LINE 22  COLUMN 25
-               VALUE  "         TO - TOCANTINS".
+           05  LINE 07  COLUMN 51  PIC X(25) USING W-TUF-DISP(01).
+           05  LINE 08  COLUMN 51  PIC X(25) USING W-TUF-DISP(02).
+           05  LINE 09  COLUMN 51  PIC X(25) USING W-TUF-DISP(03).
+           05  LINE 10  COLUMN 51  PIC X(25) USING W-TUF-DISP(04).
+           05  LINE 11  COLUMN 51  PIC X(25) USING W-TUF-DISP(05).
+           05  LINE 12  COLUMN 51  PIC X(25) USING W-TUF-DISP(06).
+           05  LINE 13  COLUMN 51  PIC X(25) USING W-TUF-DISP(07).
+           05  LINE 14  COLUMN 51  PIC X(25) USING W-TUF-DISP(08).
+           05  LINE 15  COLUMN 51  PIC X(25) USING W-TUF-DISP(09).
+           05  LINE 16  COLUMN 51  PIC X(25) USING W-TUF-DISP(10).
+           05  LINE 17  COLUMN 51  PIC X(25) USING W-TUF-DISP(11).
+           05  LINE 07  COLUMN 25  PIC X(25) USING W-TUF-DISP(12).
+           05  LINE 08  COLUMN 25  PIC X(25) USING W-TUF-DISP(13).
+           05  LINE 09  COLUMN 25  PIC X(25) USING W-TUF-DISP(14).
+           05  LINE 10  COLUMN 25  PIC X(25) USING W-TUF-DISP(15).
+           05  LINE 11  COLUMN 25  PIC X(25) USING W-TUF-DISP(16).
+           05  LINE 12  COLUMN 25  PIC X(25) USING W-TUF-DISP(17).
+           05  LINE 13  COLUMN 25  PIC X(25) USING W-TUF-DISP(18).
+           05  LINE 14  COLUMN 25  PIC X(25) USING W-TUF-DISP(19).
+           05  LINE 15  COLUMN 25  PIC X(25) USING W-TUF-DISP(20).
+           05  LINE 16  COLUMN 25  PIC X(25) USING W-TUF-DISP(21).
+           05  LINE 17  COLUMN 25  PIC X(25) USING W-TUF-DISP(22).
+           05  LINE 18  COLUMN 25  PIC X(25) USING W-TUF-DISP(23).
+           05  LINE 19  COLUMN 25  PIC X(25) USING W-TUF-DISP(24).
+           05  LINE 20  COLUMN 25  PIC X(25) USING W-TUF-DISP(25).
+           05  LINE 21  COLUMN 25  PIC X(25) USING W-TUF-DISP(26).
+           05  LINE 22  COLUMN 25  PIC X(25) USING W-TUF-DISP(27).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
 
+      ********** SIGN THE OPERATOR ON FOR THIS SESSION *************
+       R00.
+           DISPLAY (23, 20) "OPERATOR ID:"
+           ACCEPT (23, 33) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "*** ENTER OPERATOR ID ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R00.
+
       ********** OPEN OR CREATE FILE *************************
        R0.
            OPEN I-O CADCEP
@@ -201,10 +198,61 @@
            ELSE
                  NEXT SENTENCE.
 
+           OPEN EXTEND CADLOG
+           IF ST-LOG NOT = "00"
+              IF ST-LOG = "30" OR ST-LOG = "35"
+                 OPEN OUTPUT CADLOG
+                 CLOSE CADLOG
+                 OPEN EXTEND CADLOG
+              ELSE
+                 MOVE "ERROR IN OPEN CADLOG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           OPEN INPUT UFCAD
+           IF ST-UF NOT = "00"
+              MOVE "ERROR IN OPEN UFCAD - RUN SMP0011 FIRST" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           PERFORM R0-CARREGA-UF THRU R0-CARREGA-UF-EXIT
+
+           OPEN INPUT OPERAUT
+           IF ST-OPA NOT = "00"
+              MOVE "ERROR IN OPEN OPERAUT - RUN SMP0012 FIRST" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
       ********** END OPEN OR CREATE FILE *************************
+      ********** LOAD UFCAD INTO W-TELAUF-TAB FOR THE TELAUF PICKER ***
+       R0-CARREGA-UF.
+           MOVE ZEROS TO W-TUF-IX
+           MOVE LOW-VALUES TO UFC-COD
+           START UFCAD KEY IS NOT LESS THAN UFC-COD
+           IF ST-UF NOT = "00"
+              GO TO R0-CARREGA-UF-EXIT.
+       R0-CARREGA-UF-LOOP.
+           READ UFCAD NEXT RECORD
+              AT END GO TO R0-CARREGA-UF-EXIT.
+           ADD 1 TO W-TUF-IX
+           IF W-TUF-IX > 27
+              GO TO R0-CARREGA-UF-EXIT.
+           MOVE UFC-COD  TO W-TUF-COD(W-TUF-IX)
+           MOVE UFC-NOME TO W-TUF-NOME(W-TUF-IX)
+           STRING UFC-COD      DELIMITED SIZE
+                  " - "        DELIMITED SIZE
+                  UFC-NOME     DELIMITED SIZE
+             INTO W-TUF-DISP(W-TUF-IX)
+           GO TO R0-CARREGA-UF-LOOP.
+       R0-CARREGA-UF-EXIT.
+           EXIT.
+
       ********* RESET FIELDS AND SHOW SCREEN **********************
        R1.
-           MOVE SPACES TO ENDERECO BAIRRO CIDADE UF TXTUF
+           MOVE SPACES TO ENDERECO NUMERO COMPLEMENTO BAIRRO CIDADE
+                          UF TXTUF
+           MOVE SPACES TO W-ANTES
            MOVE ZEROS TO COD
            DISPLAY TELACEP.
 
@@ -216,17 +264,34 @@
                    GO TO ROT-FIM.
 
 
-      ***** CHECKS IF A COD HAS BEEN ENTERED
+      ***** IF NO COD IS KNOWN, OFFER TO BROWSE INSTEAD OF ERRORING **
            IF COD = 0
-              MOVE "*** ENTER COD ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R2.
+              GO TO ACE-002
+           ELSE
+              GO TO READ-CADCEP.
+
+      ***** NO COD TYPED - LET THE OPERATOR RETRY OR SWITCH TO BROWSE *
+       ACE-002.
+                DISPLAY (23, 12)
+                     "NO COD TYPED - ENTER=RETRY   B=BROWSE"
+                ACCEPT (23, 55) W-OPCAO
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "B" OR "b"
+                   GO TO BROWSE-INICIA.
+                GO TO R2.
 
        READ-CADCEP.
            READ CADCEP
            IF ST-ERRO NOT = "23"
              IF ST-ERRO = "00"
-                PERFORM R6A
+                MOVE ENDERECO    TO W-A-ENDERECO
+                MOVE NUMERO      TO W-A-NUMERO
+                MOVE COMPLEMENTO TO W-A-COMPLEMENTO
+                MOVE BAIRRO      TO W-A-BAIRRO
+                MOVE CIDADE      TO W-A-CIDADE
+                MOVE UF          TO W-A-UF
+                PERFORM R6A-CONSULTA THRU R6A-CONSULTA-EXIT
                 DISPLAY TELACEP
                 GO TO ACE-001
 
@@ -248,12 +313,26 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R3.
 
+       R3A.
+           DISPLAY TELACEP
+           ACCEPT TNUM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+       R3B.
+           DISPLAY TELACEP
+           ACCEPT TCOMP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3A.
+
        R4.
            DISPLAY TELACEP
            ACCEPT TBAIRRO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO R3.
+                   GO TO R3B.
            IF ENDERECO = SPACES
               MOVE "ENTER NEIGHBORHOOD" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -272,7 +351,6 @@
 
        R6.
            DISPLAY TELAUF
-           MOVE 1 TO IND
 
            ACCEPT TUF
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -283,21 +361,41 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R6.
        R6A.
-           MOVE TBUF(IND) TO TXTUF
-           IF TXTUFCOD NOT = UF
-              ADD 1 TO IND
-              IF IND < 28
-                 GO TO R6A
-              ELSE
-                 MOVE "*** INCORRECT COD UF ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R6
+           MOVE UF TO UFC-COD
+           READ UFCAD
+           IF ST-UF NOT = "00"
+              MOVE "*** INCORRECT COD UF ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6
            ELSE
-                MOVE TXTUFTEXTO TO TXTUF
-                DISPLAY TTUF.
-                DISPLAY TELACEP.
-
+                IF COD < UFC-FAIXA-INI
+                   OR COD > UFC-FAIXA-FIM
+                   MOVE "*** COD DOES NOT MATCH UF ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R6
+                ELSE
+                   MOVE UF         TO TXTUFCOD
+                   MOVE UFC-NOME   TO TXTUFTEXTO
+                   DISPLAY TTUF
+                   DISPLAY TELACEP
+                   GO TO INC-OPC.
 
+      ***** UF LOOKUP FOR VIEW/BROWSE ONLY - NEVER REJECTS THE RECORD *
+      ***** THE UF RANGES ARE A SIMPLIFICATION (SEE STATUS NOTES) SO **
+      ***** A STALE OR MISMATCHED UF ON FILE MUST STILL DISPLAY, NOT **
+      ***** ABORT THE VIEW/BROWSE THE WAY R6A DOES FOR NEW ENTRIES ***
+       R6A-CONSULTA.
+           MOVE UF TO UFC-COD
+           READ UFCAD
+           IF ST-UF = "00"
+              MOVE UF       TO TXTUFCOD
+              MOVE UFC-NOME TO TXTUFTEXTO
+           ELSE
+              MOVE UF       TO TXTUFCOD
+              MOVE SPACES   TO TXTUFTEXTO.
+           DISPLAY TTUF.
+       R6A-CONSULTA-EXIT.
+           EXIT.
 
 
        INC-OPC.
@@ -317,12 +415,18 @@
        INC-WR1.
                 WRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-EXIT
                       MOVE "*** RECORDED *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
                 IF ST-ERRO = "22"
-
-                  GO TO ALT-RW1
+                   IF W-ACAO-LOG = "C"
+                      GO TO ALT-RW1
+                   ELSE
+                      MOVE "*** COD ALREADY EXISTS - USE C=CHANGE ***"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1
                 ELSE
                       MOVE "FILE WRITE ERROR"
                                                        TO MENS
@@ -336,10 +440,16 @@
       *
        ACE-001.
                 DISPLAY (23, 12)
-                     "N=NEW   C=CHANGE   D=DELETE"
+                     "N=NEW   C=CHANGE   D=DELETE   B=BROWSE"
                 ACCEPT (23, 55) W-OPCAO
                 IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "C"
-                    AND W-OPCAO NOT = "D" GO TO ACE-001.
+                    AND W-OPCAO NOT = "D" AND W-OPCAO NOT = "B"
+                    GO TO ACE-001.
+                IF W-OPCAO = "B"
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO BROWSE-INICIA.
+                MOVE W-OPCAO TO W-ACAO-LOG
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-OPCAO = "N"
@@ -348,6 +458,19 @@
                    IF W-OPCAO = "C"
                       MOVE 1 TO W-SEL
                       GO TO R3.
+      *
+      ***** AN OPERATOR NOT ON OPERAUT MAY NOT DELETE A RECORD ******
+       AUTORIZA-DL.
+                MOVE W-OPERADOR TO OPA-ID
+                READ OPERAUT
+                IF ST-OPA NOT = "00"
+                   MOVE "*** NOT AUTHORIZED TO DELETE ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE "R" TO W-ACAO-LOG
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-EXIT
+                   GO TO R1
+                ELSE
+                   NEXT SENTENCE.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "DELETE   (Y/N) : ".
@@ -363,6 +486,7 @@
        EXC-DL1.
                 DELETE CADCEP RECORD
                 IF ST-ERRO = "00"
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-EXIT
                    MOVE "*** DELETED ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -386,6 +510,7 @@
        ALT-RW1.
                 REWRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-EXIT
                    MOVE "*** CHANGE REGISTER ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -393,13 +518,119 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
+      *---------[ ROTINA DE CONSULTA SEQUENCIAL (BROWSE) ]-------------
+      *    ENTERED FROM ACE-002 (NO COD TYPED YET) OR FROM ACE-001
+      *    (B=BROWSE). WALKS CADCEP FORWARD/BACKWARD FROM A PARTIAL
+      *    COD OR CIDADE SO AN OPERATOR WHO ONLY HAS A CITY/STREET
+      *    NAME OVER THE PHONE CAN STILL FIND THE RECORD.
+       BROWSE-INICIA.
+                DISPLAY (23, 12)
+                    "BROWSE BY -  C=COD   U=CITY   (BLANK=CANCEL)"
+                MOVE SPACES TO W-BROWSE-MODO
+                ACCEPT (23, 58) W-BROWSE-MODO
+                IF W-BROWSE-MODO = SPACES
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO R1.
+                IF NOT BROWSE-POR-COD AND NOT BROWSE-POR-CIDADE
+                   GO TO BROWSE-INICIA.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                MOVE SPACES TO ENDERECO NUMERO COMPLEMENTO BAIRRO
+                               CIDADE UF TXTUF
+                MOVE ZEROS TO COD
+                DISPLAY TELACEP
+                IF BROWSE-POR-COD
+                   DISPLAY (23, 12) "STARTING COD (BLANK = FROM TOP): "
+                   ACCEPT TCOD
+                   START CADCEP KEY IS NOT LESS THAN COD
+                ELSE
+                   DISPLAY (23, 12) "STARTING CITY (BLANK = FROM TOP): "
+                   ACCEPT TCIDADE
+                   START CADCEP KEY IS NOT LESS THAN CIDADE.
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NO RECORDS FROM THAT POINT ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                GO TO BROWSE-NEXT.
+
+       BROWSE-NEXT.
+                READ CADCEP NEXT RECORD
+                   AT END
+                      MOVE "*** END OF FILE ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO BROWSE-SHOW.
+                GO TO BROWSE-SHOW.
+
+       BROWSE-PREV.
+                READ CADCEP PREVIOUS RECORD
+                   AT END
+                      MOVE "*** TOP OF FILE ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO BROWSE-SHOW.
+                GO TO BROWSE-SHOW.
+
+       BROWSE-SHOW.
+                MOVE ENDERECO    TO W-A-ENDERECO
+                MOVE NUMERO      TO W-A-NUMERO
+                MOVE COMPLEMENTO TO W-A-COMPLEMENTO
+                MOVE BAIRRO      TO W-A-BAIRRO
+                MOVE CIDADE      TO W-A-CIDADE
+                MOVE UF          TO W-A-UF
+                PERFORM R6A-CONSULTA THRU R6A-CONSULTA-EXIT
+                DISPLAY TELACEP
+                DISPLAY (23, 12)
+                    "PF7=BACK  PF8=NEXT  ENTER=SELECT  ESC=EXIT"
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO R1.
+                IF W-ACT = 07
+                   GO TO BROWSE-PREV.
+                IF W-ACT = 08
+                   GO TO BROWSE-NEXT.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                GO TO ACE-001.
+
+
 
 
 
 
+      *---------[ ROTINA DE TRILHA DE AUDITORIA ]---------------------
+       GRAVA-LOG.
+                ACCEPT LOG-DATA FROM DATE YYYYMMDD
+                ACCEPT LOG-HORA FROM TIME
+                MOVE W-OPERADOR   TO LOG-OPERADOR
+                MOVE W-ACAO-LOG   TO LOG-ACAO
+                MOVE COD          TO LOG-COD
+                MOVE W-A-ENDERECO    TO LOG-A-ENDERECO
+                MOVE W-A-NUMERO      TO LOG-A-NUMERO
+                MOVE W-A-COMPLEMENTO TO LOG-A-COMPLEMENTO
+                MOVE W-A-BAIRRO      TO LOG-A-BAIRRO
+                MOVE W-A-CIDADE      TO LOG-A-CIDADE
+                MOVE W-A-UF          TO LOG-A-UF
+                IF LOG-ACAO-EXCLUI OR LOG-ACAO-REJEITADO
+                   MOVE SPACES TO LOG-D-ENDERECO    LOG-D-NUMERO
+                                  LOG-D-COMPLEMENTO LOG-D-BAIRRO
+                                  LOG-D-CIDADE      LOG-D-UF
+                ELSE
+                   MOVE ENDERECO    TO LOG-D-ENDERECO
+                   MOVE NUMERO      TO LOG-D-NUMERO
+                   MOVE COMPLEMENTO TO LOG-D-COMPLEMENTO
+                   MOVE BAIRRO      TO LOG-D-BAIRRO
+                   MOVE CIDADE      TO LOG-D-CIDADE
+                   MOVE UF          TO LOG-D-UF.
+                WRITE REGLOG
+                IF ST-LOG NOT = "00"
+                   DISPLAY (24, 1) "AUDIT LOG WRITE ERROR " ST-LOG.
+       GRAVA-LOG-EXIT.
+                EXIT.
 
        ROT-FIM.
-           CLOSE CADCEP.
+           CLOSE CADCEP CADLOG UFCAD OPERAUT.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
