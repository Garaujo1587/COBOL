@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP0007.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************
+      *    PRINTED LISTING OF REGISTER CEP  *
+      *    GROUPED BY UF AND CIDADE         *
+      **************************************
+      *----------------------------------------------------------------
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADCEPS.
+           SELECT SORTCEP ASSIGN TO DISK.
+           SELECT RELCEP  ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CADCEPF.
+       SD  SORTCEP.
+       01  REGSORT.
+           03  S-COD         PIC 9(08).
+           03  S-ENDERECO    PIC X(30).
+           03  S-NUMERO      PIC X(06).
+           03  S-COMPLEMENTO PIC X(14).
+           03  S-BAIRRO      PIC X(20).
+           03  S-CIDADE      PIC X(20).
+           03  S-UF          PIC X(02).
+       FD  RELCEP
+               LABEL RECORD IS STANDARD.
+       01  LINHA-REL         PIC X(132).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  ST-ERRO           PIC X(02) VALUE "00".
+       01  ST-REL            PIC X(02) VALUE "00".
+       77  W-LINHA           PIC 9(02) VALUE 99.
+       77  W-PAGINA          PIC 9(04) VALUE ZEROS.
+       77  W-MAX-LINHAS      PIC 9(02) VALUE 55.
+       77  W-UF-ANTERIOR     PIC X(02) VALUE SPACES.
+       77  W-CIDADE-ANTERIOR PIC X(20) VALUE SPACES.
+       77  W-PRIMEIRA-VEZ    PIC X(01) VALUE "S".
+       77  W-CONT-UF         PIC 9(06) VALUE ZEROS.
+       77  W-CONT-GERAL      PIC 9(06) VALUE ZEROS.
+       01  W-DATA-HOJE.
+           03  W-ANO         PIC 9(04).
+           03  W-MES         PIC 9(02).
+           03  W-DIA         PIC 9(02).
+
+       01  LC-TITULO.
+           03  FILLER        PIC X(20) VALUE SPACES.
+           03  FILLER        PIC X(40)
+               VALUE "LISTING OF REGISTER CEP BY UF/CIDADE".
+           03  FILLER        PIC X(10) VALUE SPACES.
+           03  FILLER        PIC X(06) VALUE "PAGE: ".
+           03  LC-T-PAGINA   PIC ZZZ9.
+           03  FILLER        PIC X(52) VALUE SPACES.
+
+       01  LC-DATA.
+           03  FILLER        PIC X(08) VALUE "DATE:  ".
+           03  LC-D-DIA      PIC 99.
+           03  FILLER        PIC X(01) VALUE "/".
+           03  LC-D-MES      PIC 99.
+           03  FILLER        PIC X(01) VALUE "/".
+           03  LC-D-ANO      PIC 9999.
+           03  FILLER        PIC X(105) VALUE SPACES.
+
+       01  LC-CABEC.
+           03  FILLER        PIC X(10) VALUE "COD".
+           03  FILLER        PIC X(32) VALUE "ADDRESS".
+           03  FILLER        PIC X(08) VALUE "NUM".
+           03  FILLER        PIC X(16) VALUE "COMPLEMENT".
+           03  FILLER        PIC X(22) VALUE "BURGH".
+           03  FILLER        PIC X(22) VALUE "CITY".
+           03  FILLER        PIC X(02) VALUE "UF".
+           03  FILLER        PIC X(20) VALUE SPACES.
+
+       01  LC-UF.
+           03  FILLER        PIC X(06) VALUE "UF -> ".
+           03  LC-U-UF       PIC X(02).
+           03  FILLER        PIC X(124) VALUE SPACES.
+
+       01  LC-CIDADE.
+           03  FILLER        PIC X(10) VALUE SPACES.
+           03  FILLER        PIC X(09) VALUE "CIDADE - ".
+           03  LC-C-CIDADE   PIC X(20).
+           03  FILLER        PIC X(93) VALUE SPACES.
+
+       01  LC-DETALHE.
+           03  LD-COD        PIC 9(08) BLANK WHEN ZERO.
+           03  FILLER        PIC X(02) VALUE SPACES.
+           03  LD-ENDERECO   PIC X(30).
+           03  FILLER        PIC X(02) VALUE SPACES.
+           03  LD-NUMERO     PIC X(06).
+           03  FILLER        PIC X(02) VALUE SPACES.
+           03  LD-COMPLEMENTO PIC X(14).
+           03  FILLER        PIC X(02) VALUE SPACES.
+           03  LD-BAIRRO     PIC X(20).
+           03  FILLER        PIC X(02) VALUE SPACES.
+           03  LD-CIDADE     PIC X(20).
+           03  FILLER        PIC X(02) VALUE SPACES.
+           03  LD-UF         PIC X(02).
+           03  FILLER        PIC X(20) VALUE SPACES.
+
+       01  LC-TOTAL-UF.
+           03  FILLER        PIC X(10) VALUE SPACES.
+           03  FILLER        PIC X(18) VALUE "RECORDS FOR UF ".
+           03  LT-UF         PIC X(02).
+           03  FILLER        PIC X(04) VALUE " .. ".
+           03  LT-QTDE       PIC ZZZ.ZZ9.
+           03  FILLER        PIC X(90) VALUE SPACES.
+
+       01  LC-TOTAL-GERAL.
+           03  FILLER        PIC X(10) VALUE SPACES.
+           03  FILLER        PIC X(25)
+               VALUE "TOTAL RECORDS ON FILE .. ".
+           03  LG-QTDE       PIC ZZZ.ZZ9.
+           03  FILLER        PIC X(89) VALUE SPACES.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      ********** MAINLINE ****************************************
+       R0-INICIO.
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+           OPEN OUTPUT RELCEP
+           IF ST-REL NOT = "00"
+              DISPLAY "SMP0007 - ERROR OPENING RELCEP STATUS " ST-REL
+              GO TO ROT-FIM.
+           SORT SORTCEP ON ASCENDING KEY S-UF
+                            ASCENDING KEY S-CIDADE
+                            ASCENDING KEY S-COD
+               USING CADCEP
+               OUTPUT PROCEDURE R4-IMPRIME THRU R4-IMPRIME-EXIT
+           PERFORM R5-TOTAL-GERAL THRU R5-TOTAL-GERAL-EXIT
+           CLOSE RELCEP
+           STOP RUN.
+
+      ********** OUTPUT PROCEDURE - PRINTS THE SORTED RECORDS ********
+       R4-IMPRIME.
+       R4-RETORNA.
+           RETURN SORTCEP
+              AT END GO TO R4-IMPRIME-EXIT.
+           ADD 1 TO W-CONT-GERAL
+           IF W-PRIMEIRA-VEZ = "S"
+              MOVE "N"    TO W-PRIMEIRA-VEZ
+              MOVE S-UF   TO W-UF-ANTERIOR
+              PERFORM R6-CABECALHO THRU R6-CABECALHO-EXIT
+              PERFORM R7-QUEBRA-UF THRU R7-QUEBRA-UF-EXIT
+           ELSE
+              IF S-UF NOT = W-UF-ANTERIOR
+                 PERFORM R8-TOTAL-UF THRU R8-TOTAL-UF-EXIT
+                 MOVE S-UF TO W-UF-ANTERIOR
+                 PERFORM R6-CABECALHO THRU R6-CABECALHO-EXIT
+                 PERFORM R7-QUEBRA-UF THRU R7-QUEBRA-UF-EXIT
+              ELSE
+                 IF W-LINHA >= W-MAX-LINHAS
+                    PERFORM R6-CABECALHO THRU R6-CABECALHO-EXIT
+                 ELSE
+                    NEXT SENTENCE.
+           IF S-CIDADE NOT = W-CIDADE-ANTERIOR
+              MOVE S-CIDADE TO W-CIDADE-ANTERIOR
+              PERFORM R9-QUEBRA-CIDADE THRU R9-QUEBRA-CIDADE-EXIT
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE S-COD         TO LD-COD
+           MOVE S-ENDERECO    TO LD-ENDERECO
+           MOVE S-NUMERO      TO LD-NUMERO
+           MOVE S-COMPLEMENTO TO LD-COMPLEMENTO
+           MOVE S-BAIRRO      TO LD-BAIRRO
+           MOVE S-CIDADE      TO LD-CIDADE
+           MOVE S-UF          TO LD-UF
+           WRITE LINHA-REL FROM LC-DETALHE
+           ADD 1 TO W-LINHA
+           ADD 1 TO W-CONT-UF
+           GO TO R4-RETORNA.
+       R4-IMPRIME-EXIT.
+           IF W-CONT-GERAL > 0
+              PERFORM R8-TOTAL-UF THRU R8-TOTAL-UF-EXIT
+           ELSE
+              NEXT SENTENCE.
+           EXIT.
+
+      ********** PAGE HEADING *****************************************
+       R6-CABECALHO.
+           ADD 1 TO W-PAGINA
+           MOVE W-PAGINA        TO LC-T-PAGINA
+           MOVE W-DIA            TO LC-D-DIA
+           MOVE W-MES            TO LC-D-MES
+           MOVE W-ANO            TO LC-D-ANO
+           WRITE LINHA-REL FROM LC-TITULO
+           AFTER ADVANCING PAGE
+           WRITE LINHA-REL FROM LC-DATA
+           WRITE LINHA-REL FROM LC-CABEC
+           MOVE ZEROS TO W-LINHA
+           MOVE SPACES TO W-CIDADE-ANTERIOR.
+       R6-CABECALHO-EXIT.
+           EXIT.
+
+      ********** UF CHANGE - PRINT NEW STATE LINE **********************
+       R7-QUEBRA-UF.
+           MOVE ZEROS  TO W-CONT-UF
+           MOVE S-UF   TO LC-U-UF
+           WRITE LINHA-REL FROM LC-UF
+           ADD 1 TO W-LINHA.
+       R7-QUEBRA-UF-EXIT.
+           EXIT.
+
+      ********** CIDADE CHANGE - PRINT NEW CITY LINE *******************
+       R9-QUEBRA-CIDADE.
+           MOVE S-CIDADE TO LC-C-CIDADE
+           WRITE LINHA-REL FROM LC-CIDADE
+           ADD 1 TO W-LINHA.
+       R9-QUEBRA-CIDADE-EXIT.
+           EXIT.
+
+      ********** UF TOTAL **********************************************
+       R8-TOTAL-UF.
+           MOVE W-UF-ANTERIOR TO LT-UF
+           MOVE W-CONT-UF     TO LT-QTDE
+           WRITE LINHA-REL FROM LC-TOTAL-UF
+           ADD 1 TO W-LINHA.
+       R8-TOTAL-UF-EXIT.
+           EXIT.
+
+      ********** GRAND TOTAL *******************************************
+       R5-TOTAL-GERAL.
+           MOVE W-CONT-GERAL TO LG-QTDE
+           WRITE LINHA-REL FROM LC-TOTAL-GERAL.
+       R5-TOTAL-GERAL-EXIT.
+           EXIT.
+
+       ROT-FIM.
+           STOP RUN.
