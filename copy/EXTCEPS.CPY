@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      *    EXTCEPS - SELECT CLAUSE FOR THE SEQUENTIAL CORREIOS
+      *    REGIONAL EXTRACT FILE USED TO BULK-LOAD CADCEP.
+      *    THE COPYING PROGRAM MUST DEFINE 01 ST-EXT PIC X(02).
+      *----------------------------------------------------------------
+           SELECT EXTCEP ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS ST-EXT.
