@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      *    CADLOGS - SELECT CLAUSE FOR THE CADCEP AUDIT TRAIL FILE.
+      *    OPENED EXTEND SO EACH RUN APPENDS TO THE HISTORY ON DISK.
+      *    THE COPYING PROGRAM MUST DEFINE 01 ST-LOG PIC X(02).
+      *----------------------------------------------------------------
+           SELECT CADLOG ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS ST-LOG.
