@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      *    CADCPOS - SELECT FOR THE OLD-LAYOUT CADCEP FILE, READ ONLY
+      *    BY THE ONE-TIME CONVERSION JOB (SMP0009). THIS IS THE
+      *    CADCEP.DAT FROM BEFORE NUMERO/COMPLEMENTO WERE ADDED TO
+      *    REGCEP, RENAMED TO CADCEPO.DAT BEFORE THE CONVERSION RUNS.
+      *    THE COPYING PROGRAM MUST DEFINE 01 ST-OLD PIC X(02).
+      *----------------------------------------------------------------
+           SELECT CADCEPO ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS OLD-COD
+                        FILE STATUS  IS ST-OLD.
