@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    EXTCEPF - FD AND RECORD FOR THE CORREIOS REGIONAL EXTRACT
+      *    (ONE CARD PER CEP, SAME FIELD LAYOUT AS REGCEP).
+      *----------------------------------------------------------------
+       FD  EXTCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXTCEP.DAT".
+       01  REGEXT.
+           03  EXT-COD       PIC 9(08).
+           03  EXT-ENDERECO  PIC X(30).
+           03  EXT-BAIRRO    PIC X(20).
+           03  EXT-CIDADE    PIC X(20).
+           03  EXT-UF        PIC X(02).
