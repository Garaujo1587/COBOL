@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      *    OPAUTF - FD AND RECORD FOR THE AUTHORIZED-FOR-DELETE
+      *    OPERATOR LIST. ONE RECORD PER OPERATOR ID ALLOWED TO
+      *    RUN EXC-DL1 IN SMP0005.
+      *----------------------------------------------------------------
+       FD  OPERAUT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "OPERAUT.DAT".
+       01  REGOPA.
+           03  OPA-ID            PIC X(08).
+           03  OPA-NOME          PIC X(20).
