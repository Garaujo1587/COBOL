@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------
+      *    CADCEPS - SELECT CLAUSE FOR MASTER CEP FILE (CADCEP.DAT)
+      *    SHARED BY ALL SMP00nn PROGRAMS THAT OPEN CADCEP.
+      *    THE COPYING PROGRAM MUST DEFINE 01 ST-ERRO PIC X(02).
+      *    THE CIDADE ALTERNATE KEY LETS SMP0005 BROWSE THE FILE BY
+      *    CITY (SEE BROWSE-INICIA) THE SAME WAY IT ALREADY BROWSES
+      *    BY ADDRESS FOR THE SMP0008 DUPLICATE-ADDRESS REPORT.
+      *    ADDING THIS ALTERNATE KEY DOES NOT BY ITSELF INDEX AN
+      *    EXISTING CADCEP.DAT BY CITY - THE PHYSICAL FILE HAS TO BE
+      *    REBUILT FOR THE NEW KEY TO EXIST, THE SAME WAY THE RECORD
+      *    LAYOUT CHANGE THAT ADDED NUMERO/COMPLEMENTO REQUIRED
+      *    SMP0009. RUN SMP0014 ONCE AGAINST EACH INSTALLATION'S
+      *    CADCEP.DAT TO BUILD THE CIDADE INDEX ON EXISTING FILES.
+      *----------------------------------------------------------------
+           SELECT CADCEP ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS COD
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES
+                        ALTERNATE RECORD KEY IS CIDADE WITH DUPLICATES.
