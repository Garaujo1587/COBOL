@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    CADCPOF - FD AND RECORD FOR THE OLD-LAYOUT CADCEP FILE
+      *    (BEFORE NUMERO/COMPLEMENTO EXISTED). READ ONLY BY SMP0009.
+      *----------------------------------------------------------------
+       FD  CADCEPO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPO.DAT".
+       01  OLD-REGCEP.
+           03  OLD-COD           PIC 9(08).
+           03  OLD-ENDERECO      PIC X(30).
+           03  OLD-BAIRRO        PIC X(20).
+           03  OLD-CIDADE        PIC X(20).
+           03  OLD-UF            PIC X(02).
