@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      *    EXTSAIS - SELECT CLAUSE FOR THE NIGHTLY CADCEP EXTRACT
+      *    FILE (EXTSAI.DAT) THAT FEEDS DOWNSTREAM ORDER-ENTRY
+      *    SYSTEMS NEEDING TO VALIDATE A CEP WITHOUT DIRECT ACCESS
+      *    TO CADCEP.DAT. WRITTEN BY SMP0013.
+      *    THE COPYING PROGRAM MUST DEFINE 01 ST-SAI PIC X(02).
+      *----------------------------------------------------------------
+           SELECT EXTSAI ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        ACCESS MODE  IS SEQUENTIAL
+                        FILE STATUS  IS ST-SAI.
