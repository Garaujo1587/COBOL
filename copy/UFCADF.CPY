@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    UFCADF - FD AND RECORD FOR THE UF (STATE) TABLE FILE.
+      *    ONE RECORD PER STATE - CODE, NAME, AND THE FIRST/LAST COD
+      *    (CEP) THE POST OFFICE ASSIGNS TO THAT STATE.
+      *----------------------------------------------------------------
+       FD  UFCAD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "UFCAD.DAT".
+       01  REGUF.
+           03  UFC-COD           PIC X(02).
+           03  UFC-NOME          PIC X(20).
+           03  UFC-FAIXA-INI     PIC 9(08).
+           03  UFC-FAIXA-FIM     PIC 9(08).
