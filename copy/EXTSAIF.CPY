@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    EXTSAIF - FD FOR THE NIGHTLY CADCEP EXTRACT FILE.
+      *    ONE HEADER RECORD (TIPO "H"), ONE DETAIL RECORD (TIPO "D")
+      *    PER CADCEP RECORD, ONE TRAILER RECORD (TIPO "T") WITH THE
+      *    COUNT OF DETAIL RECORDS WRITTEN. THE COPYING PROGRAM MOVES
+      *    ITS OWN WORKING-STORAGE HEADER/DETAIL/TRAILER GROUPS INTO
+      *    REGSAI BEFORE EACH WRITE, THE SAME WAY SMP0007 BUILDS
+      *    LINHA-REL FROM ITS LC-xxx PRINT-LINE GROUPS.
+      *----------------------------------------------------------------
+       FD  EXTSAI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXTSAI.DAT".
+       01  REGSAI                PIC X(81).
