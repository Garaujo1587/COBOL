@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      *    OPAUTS - SELECT CLAUSE FOR THE AUTHORIZED-FOR-DELETE
+      *    OPERATOR LIST (OPERAUT.DAT). ONLY OPERATOR IDS ON THIS
+      *    FILE MAY RUN EXC-DL1 IN SMP0005. LOADED BY SMP0012.
+      *    THE COPYING PROGRAM MUST DEFINE 01 ST-OPA PIC X(02).
+      *----------------------------------------------------------------
+           SELECT OPERAUT ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS OPA-ID
+                        FILE STATUS  IS ST-OPA.
