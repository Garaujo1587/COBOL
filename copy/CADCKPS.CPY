@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      *    CADCKPS - SELECT CLAUSE FOR THE ONE-RECORD CHECKPOINT
+      *    CONTROL FILE USED TO RESTART SMP0006 WITHOUT REPROCESSING
+      *    EXTRACT RECORDS ALREADY COMMITTED TO CADCEP.
+      *    THE COPYING PROGRAM MUST DEFINE 01 ST-CKP PIC X(02) AND
+      *    01 CKP-CHAVE PIC 9(04) IN WORKING-STORAGE.
+      *----------------------------------------------------------------
+           SELECT CADCKP ASSIGN TO DISK
+                        ORGANIZATION IS RELATIVE
+                        ACCESS MODE  IS RANDOM
+                        RELATIVE KEY IS CKP-CHAVE
+                        FILE STATUS  IS ST-CKP.
