@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      *    CADCEPVS - SELECT FOR THE CADCEP LAYOUT FROM BEFORE THE
+      *    CIDADE ALTERNATE KEY WAS ADDED. READ ONLY BY THE ONE-TIME
+      *    REORGANIZATION JOB (SMP0014). THIS IS THE CADCEP.DAT FROM
+      *    BEFORE CITY BROWSE WAS ADDED, RENAMED TO CADCEPV.DAT
+      *    BEFORE THE REORGANIZATION RUNS.
+      *    THE COPYING PROGRAM MUST DEFINE 01 ST-OLD PIC X(02).
+      *----------------------------------------------------------------
+           SELECT CADCEPV ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS V-COD
+                        FILE STATUS  IS ST-OLD
+                        ALTERNATE RECORD KEY IS V-ENDERECO
+                                WITH DUPLICATES.
