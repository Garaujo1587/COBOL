@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      *    CADCEPF - FD AND RECORD FOR MASTER CEP FILE (CADCEP.DAT)
+      *    SHARED BY ALL SMP00nn PROGRAMS THAT OPEN CADCEP.
+      *----------------------------------------------------------------
+       FD  CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01  REGCEP.
+           03  COD           PIC 9(08).
+           03  ENDERECO      PIC X(30).
+           03  NUMERO        PIC X(06).
+           03  COMPLEMENTO   PIC X(14).
+           03  BAIRRO        PIC X(20).
+           03  CIDADE        PIC X(20).
+           03  UF            PIC X(02).
