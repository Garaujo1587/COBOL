@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    CADCKPF - FD AND RECORD FOR THE SMP0006 CHECKPOINT FILE.
+      *    A SINGLE RELATIVE RECORD (CKP-CHAVE = 1) IS KEPT AND
+      *    REWRITTEN EVERY W-CKPT-INTERVALO EXTRACT RECORDS.
+      *----------------------------------------------------------------
+       FD  CADCKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCKP.DAT".
+       01  REGCKP.
+           03  CKP-JOB         PIC X(08).
+           03  CKP-QTD-PROC    PIC 9(08) COMP.
+           03  CKP-ULT-COD     PIC 9(08).
+           03  CKP-DATA-HORA   PIC 9(14).
