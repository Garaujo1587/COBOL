@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      *    UFCADS - SELECT CLAUSE FOR THE UF (STATE) TABLE FILE
+      *    (UFCAD.DAT). REPLACES THE OLD HARDCODED TABUFX LITERALS -
+      *    MAINTAINED BY SMP0010, LOADED ONE TIME BY SMP0011, READ BY
+      *    ANY PROGRAM (SMP0005, SMP0007, ...) THAT NEEDS THE UF LIST.
+      *    THE COPYING PROGRAM MUST DEFINE 01 ST-UF PIC X(02).
+      *----------------------------------------------------------------
+           SELECT UFCAD ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS UFC-COD
+                        FILE STATUS  IS ST-UF.
