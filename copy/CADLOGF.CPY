@@ -0,0 +1,33 @@
+      *----------------------------------------------------------------
+      *    CADLOGF - FD AND RECORD FOR THE CADCEP AUDIT TRAIL FILE.
+      *    ONE RECORD PER SUCCESSFUL ADD (N), CHANGE (C) OR DELETE (D)
+      *    MADE THROUGH SMP0005, CARRYING WHO DID IT, WHEN, AND THE
+      *    ADDRESS FIELDS BEFORE AND AFTER THE CHANGE.
+      *----------------------------------------------------------------
+       FD  CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+       01  REGLOG.
+           03  LOG-DATA          PIC 9(08).
+           03  LOG-HORA          PIC 9(06).
+           03  LOG-OPERADOR      PIC X(08).
+           03  LOG-ACAO          PIC X(01).
+               88  LOG-ACAO-NOVO      VALUE "N".
+               88  LOG-ACAO-ALTERA    VALUE "C".
+               88  LOG-ACAO-EXCLUI    VALUE "D".
+               88  LOG-ACAO-REJEITADO VALUE "R".
+           03  LOG-COD           PIC 9(08).
+           03  LOG-ANTES.
+               05  LOG-A-ENDERECO    PIC X(30).
+               05  LOG-A-NUMERO      PIC X(06).
+               05  LOG-A-COMPLEMENTO PIC X(14).
+               05  LOG-A-BAIRRO      PIC X(20).
+               05  LOG-A-CIDADE      PIC X(20).
+               05  LOG-A-UF          PIC X(02).
+           03  LOG-DEPOIS.
+               05  LOG-D-ENDERECO    PIC X(30).
+               05  LOG-D-NUMERO      PIC X(06).
+               05  LOG-D-COMPLEMENTO PIC X(14).
+               05  LOG-D-BAIRRO      PIC X(20).
+               05  LOG-D-CIDADE      PIC X(20).
+               05  LOG-D-UF          PIC X(02).
