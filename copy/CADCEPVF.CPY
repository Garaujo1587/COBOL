@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      *    CADCEPVF - FD AND RECORD FOR THE CADCEP LAYOUT FROM BEFORE
+      *    THE CIDADE ALTERNATE KEY (SAME FIELDS AS CADCEPF - ONLY
+      *    THE KEY STRUCTURE ON DISK IS OLDER). READ ONLY BY SMP0014.
+      *----------------------------------------------------------------
+       FD  CADCEPV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPV.DAT".
+       01  V-REGCEP.
+           03  V-COD           PIC 9(08).
+           03  V-ENDERECO      PIC X(30).
+           03  V-NUMERO        PIC X(06).
+           03  V-COMPLEMENTO   PIC X(14).
+           03  V-BAIRRO        PIC X(20).
+           03  V-CIDADE        PIC X(20).
+           03  V-UF            PIC X(02).
