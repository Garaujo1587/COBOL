@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP0011.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************
+      *    ONE-TIME LOAD OF UFCAD.DAT       *
+      *    WITH THE 27 STATES THAT USED TO  *
+      *    BE HARDCODED IN TABUFX. RUN THIS  *
+      *    JOB ONCE, BEFORE SMP0005/SMP0010  *
+      *    ARE USED, TO CREATE UFCAD.DAT.    *
+      **************************************
+      *----------------------------------------------------------------
+        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY UFCADS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY UFCADF.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-UF             PIC X(02) VALUE "00".
+       77 W-QTD-CARREGADOS  PIC 9(04) VALUE ZEROS.
+
+      *    THE INITIAL CONTENT OF UFCAD.DAT - THE SAME 27 STATES AND
+      *    COD RANGES THAT USED TO BE HARDCODED IN SMP0005'S TABUFX.
+      *    AFTER THIS JOB RUNS, FURTHER CHANGES ARE MADE THROUGH
+      *    SMP0010 - NOT BY RERUNNING OR EDITING THIS PROGRAM.
+       01 TABUFX.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "AC".
+             05 FILLER  PIC X(20) VALUE "ACRE".
+             05 FILLER  PIC 9(08) VALUE 69900000.
+             05 FILLER  PIC 9(08) VALUE 69999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "AL".
+             05 FILLER  PIC X(20) VALUE "ALAGOAS".
+             05 FILLER  PIC 9(08) VALUE 57000000.
+             05 FILLER  PIC 9(08) VALUE 57999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "AP".
+             05 FILLER  PIC X(20) VALUE "AMAPA".
+             05 FILLER  PIC 9(08) VALUE 68900000.
+             05 FILLER  PIC 9(08) VALUE 68999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "AM".
+             05 FILLER  PIC X(20) VALUE "AMAZONAS".
+             05 FILLER  PIC 9(08) VALUE 69000000.
+             05 FILLER  PIC 9(08) VALUE 69899999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "BA".
+             05 FILLER  PIC X(20) VALUE "BAHIA".
+             05 FILLER  PIC 9(08) VALUE 40000000.
+             05 FILLER  PIC 9(08) VALUE 48999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "CE".
+             05 FILLER  PIC X(20) VALUE "CEARA".
+             05 FILLER  PIC 9(08) VALUE 60000000.
+             05 FILLER  PIC 9(08) VALUE 63999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "DF".
+             05 FILLER  PIC X(20) VALUE "DISTRITO FEDERAL".
+             05 FILLER  PIC 9(08) VALUE 70000000.
+             05 FILLER  PIC 9(08) VALUE 73699999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "ES".
+             05 FILLER  PIC X(20) VALUE "ESPIRITO SANTO".
+             05 FILLER  PIC 9(08) VALUE 29000000.
+             05 FILLER  PIC 9(08) VALUE 29999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "GO".
+             05 FILLER  PIC X(20) VALUE "GOIAS".
+             05 FILLER  PIC 9(08) VALUE 72800000.
+             05 FILLER  PIC 9(08) VALUE 76799999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "MA".
+             05 FILLER  PIC X(20) VALUE "MARANHAO".
+             05 FILLER  PIC 9(08) VALUE 65000000.
+             05 FILLER  PIC 9(08) VALUE 65999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "MT".
+             05 FILLER  PIC X(20) VALUE "MATO GROSSO".
+             05 FILLER  PIC 9(08) VALUE 78000000.
+             05 FILLER  PIC 9(08) VALUE 78899999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "MS".
+             05 FILLER  PIC X(20) VALUE "MATO GROSSO DO SUL".
+             05 FILLER  PIC 9(08) VALUE 79000000.
+             05 FILLER  PIC 9(08) VALUE 79999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "MG".
+             05 FILLER  PIC X(20) VALUE "MINAS GERAIS".
+             05 FILLER  PIC 9(08) VALUE 30000000.
+             05 FILLER  PIC 9(08) VALUE 39999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "PA".
+             05 FILLER  PIC X(20) VALUE "PARA".
+             05 FILLER  PIC 9(08) VALUE 66000000.
+             05 FILLER  PIC 9(08) VALUE 68899999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "PB".
+             05 FILLER  PIC X(20) VALUE "PARAIBA".
+             05 FILLER  PIC 9(08) VALUE 58000000.
+             05 FILLER  PIC 9(08) VALUE 58999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "PR".
+             05 FILLER  PIC X(20) VALUE "PARANA".
+             05 FILLER  PIC 9(08) VALUE 80000000.
+             05 FILLER  PIC 9(08) VALUE 87999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "PE".
+             05 FILLER  PIC X(20) VALUE "PERNAMBUCO".
+             05 FILLER  PIC 9(08) VALUE 50000000.
+             05 FILLER  PIC 9(08) VALUE 56999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "PI".
+             05 FILLER  PIC X(20) VALUE "PIAUI".
+             05 FILLER  PIC 9(08) VALUE 64000000.
+             05 FILLER  PIC 9(08) VALUE 64999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "RJ".
+             05 FILLER  PIC X(20) VALUE "RIO DE JANEIRO".
+             05 FILLER  PIC 9(08) VALUE 20000000.
+             05 FILLER  PIC 9(08) VALUE 28999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "RN".
+             05 FILLER  PIC X(20) VALUE "RIO GRANDE DO NORTE".
+             05 FILLER  PIC 9(08) VALUE 59000000.
+             05 FILLER  PIC 9(08) VALUE 59999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "RS".
+             05 FILLER  PIC X(20) VALUE "RIO GRANDE DO SUL".
+             05 FILLER  PIC 9(08) VALUE 90000000.
+             05 FILLER  PIC 9(08) VALUE 99999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "RO".
+             05 FILLER  PIC X(20) VALUE "RONDONIA".
+             05 FILLER  PIC 9(08) VALUE 76800000.
+             05 FILLER  PIC 9(08) VALUE 76999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "RR".
+             05 FILLER  PIC X(20) VALUE "RORAIMA".
+             05 FILLER  PIC 9(08) VALUE 69300000.
+             05 FILLER  PIC 9(08) VALUE 69399999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "SC".
+             05 FILLER  PIC X(20) VALUE "SANTA CATARINA".
+             05 FILLER  PIC 9(08) VALUE 88000000.
+             05 FILLER  PIC 9(08) VALUE 89999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "SP".
+             05 FILLER  PIC X(20) VALUE "SAO PAULO".
+             05 FILLER  PIC 9(08) VALUE 01000000.
+             05 FILLER  PIC 9(08) VALUE 19999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "SE".
+             05 FILLER  PIC X(20) VALUE "SERGIPE".
+             05 FILLER  PIC 9(08) VALUE 49000000.
+             05 FILLER  PIC 9(08) VALUE 49999999.
+          03 FILLER.
+             05 FILLER  PIC X(02) VALUE "TO".
+             05 FILLER  PIC X(20) VALUE "TOCANTINS".
+             05 FILLER  PIC 9(08) VALUE 77000000.
+             05 FILLER  PIC 9(08) VALUE 77999999.
+       01 TABUF REDEFINES TABUFX.
+          03 TBUF               OCCURS 27 TIMES.
+             05 TBUF-COD        PIC X(02).
+             05 TBUF-NOME       PIC X(20).
+             05 TBUF-FAIXA-INI  PIC 9(08).
+             05 TBUF-FAIXA-FIM  PIC 9(08).
+       77 W-IX               PIC 9(02) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      ********** MAINLINE ****************************************
+       R0-INICIO.
+           PERFORM R1-ABRE-ARQUIVO THRU R1-ABRE-ARQUIVO-EXIT
+           PERFORM R2-CARGA THRU R2-CARGA-EXIT
+           PERFORM R3-FIM-NORMAL THRU R3-FIM-NORMAL-EXIT.
+
+      ********** CREATE UFCAD.DAT (OR REOPEN AN EXISTING ONE) *********
+       R1-ABRE-ARQUIVO.
+           OPEN I-O UFCAD
+           IF ST-UF NOT = "00"
+              IF ST-UF = "30"
+                 OPEN OUTPUT UFCAD
+                 CLOSE UFCAD
+                 OPEN I-O UFCAD
+              ELSE
+                 DISPLAY "SMP0011 - ERROR OPENING UFCAD STATUS " ST-UF
+                 GO TO ROT-FIM-ERRO.
+       R1-ABRE-ARQUIVO-EXIT.
+           EXIT.
+
+      ********** WRITE THE 27 STATES, FALLING BACK TO REWRITE *********
+       R2-CARGA.
+           MOVE ZEROS TO W-IX.
+       R2-CARGA-LOOP.
+           IF W-IX < 27
+              ADD 1 TO W-IX
+              MOVE TBUF-COD(W-IX)       TO UFC-COD
+              MOVE TBUF-NOME(W-IX)      TO UFC-NOME
+              MOVE TBUF-FAIXA-INI(W-IX) TO UFC-FAIXA-INI
+              MOVE TBUF-FAIXA-FIM(W-IX) TO UFC-FAIXA-FIM
+              PERFORM CARGA-WR1 THRU CARGA-WR1-EXIT
+              GO TO R2-CARGA-LOOP
+           ELSE
+              NEXT SENTENCE.
+       R2-CARGA-EXIT.
+           EXIT.
+
+      ********** WRITE, FALLING BACK TO REWRITE ON DUPLICATE KEY *****
+       CARGA-WR1.
+           WRITE REGUF
+           IF ST-UF = "00" OR ST-UF = "02"
+              ADD 1 TO W-QTD-CARREGADOS
+           ELSE
+              IF ST-UF = "22"
+                 GO TO CARGA-RW1
+              ELSE
+                 DISPLAY "SMP0011 - WRITE ERROR ON UF " UFC-COD
+                     " STATUS " ST-UF
+                 GO TO ROT-FIM-ERRO.
+           GO TO CARGA-WR1-EXIT.
+       CARGA-RW1.
+           REWRITE REGUF
+           IF ST-UF = "00" OR ST-UF = "02"
+              ADD 1 TO W-QTD-CARREGADOS
+           ELSE
+              DISPLAY "SMP0011 - REWRITE ERROR ON UF " UFC-COD
+                  " STATUS " ST-UF
+              GO TO ROT-FIM-ERRO.
+       CARGA-WR1-EXIT.
+           EXIT.
+
+      ********** NORMAL END OF JOB *************************************
+       R3-FIM-NORMAL.
+           DISPLAY "SMP0011 - LOAD COMPLETE"
+           DISPLAY "SMP0011 - STATES LOADED .. " W-QTD-CARREGADOS
+           CLOSE UFCAD
+           STOP RUN.
+       R3-FIM-NORMAL-EXIT.
+           EXIT.
+
+      ********** ABNORMAL END *********************************************
+       ROT-FIM-ERRO.
+           DISPLAY "SMP0011 - JOB TERMINATED"
+           DISPLAY "SMP0011 - STATES LOADED .. " W-QTD-CARREGADOS
+           CLOSE UFCAD
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    02 = GRAVACAO EM CHAVE ALTERNATIVA DUPLICADA
+      *    22 = REGISTRO JA CADASTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
